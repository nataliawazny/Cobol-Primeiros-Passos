@@ -0,0 +1,4 @@
+      *> COPY DENTRO DE FILE-CONTROL - DECLARA O RUN-LOG-FILE COMUM
+           SELECT RUN-LOG-FILE ASSIGN TO 'RUNLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RLOG.
