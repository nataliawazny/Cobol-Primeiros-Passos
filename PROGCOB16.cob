@@ -1,47 +1,159 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB16.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER E IMPRIMIR A DATA DO SISTEMA
-      * UTILIZAR VARIAVEL TIPO TABELA - OCCURS
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-MESES.
-           02 WRK-MES PIC X(09) OCCURS 12 TIMES.
-       01 WRK-DATA.
-           02 ANO PIC 9(04) VALUE ZEROS.
-           02 MES PIC 9(02) VALUE ZEROS.
-           02 DIA PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-               ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-               PERFORM 0400-MONTAMES.
-           PERFORM 0200-PROCESSAR
-               DISPLAY 'DATA ' DIA ' DE ' WRK-MES(MES) ' DE ' ANO.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-       0200-PROCESSAR.
-       0300-FINALIZAR.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
-           STOP RUN.
-       0400-MONTAMES.
-           MOVE 'JANEIRO'   TO WRK-MES(01).
-           MOVE 'FEVEREIRO' TO WRK-MES(02).
-           MOVE 'MARCO'     TO WRK-MES(03).
-           MOVE 'ABRIL'     TO WRK-MES(04).
-           MOVE 'MAIO'      TO WRK-MES(05).
-           MOVE 'JUNHO'     TO WRK-MES(06).
-           MOVE 'JULHO'     TO WRK-MES(07).
-           MOVE 'AGOSTO'    TO WRK-MES(08).
-           MOVE 'SETEMBRO'  TO WRK-MES(09).
-           MOVE 'OUTUBRO'   TO WRK-MES(10).
-           MOVE 'NOVEMBRO'  TO WRK-MES(11).
-           MOVE 'DEZEMBRO'  TO WRK-MES(12).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB16.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER E IMPRIMIR A DATA DO SISTEMA
+      * UTILIZAR VARIAVEL TIPO TABELA - OCCURS
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = TABELA DE MESES EM INGLES, SELECIONAVEL POR IDIOMA
+      * MANUTENCAO = NOME DO DIA DA SEMANA ADICIONADO A EXIBICAO DA DATA
+      * MANUTENCAO = MODO CALENDARIO GERA O ANO INTEIRO EM CALENDREL
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDAR-REPORT-FILE ASSIGN TO 'CALENDREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CAL.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR-REPORT-FILE.
+       01  CAL-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       01 WRK-MESES.
+           02 WRK-MES PIC X(09) OCCURS 12 TIMES.
+       01 WRK-MESES-EN.
+           02 WRK-MES-EN PIC X(09) OCCURS 12 TIMES.
+       01 WRK-DIAS-SEMANA.
+           02 WRK-DIA-SEM PIC X(09) OCCURS 7 TIMES.
+       01 WRK-DIAS-MES.
+           02 WRK-DIAS-TAB PIC 9(02) OCCURS 12 TIMES
+               VALUES 31 28 31 30 31 30 31 31 30 31 30 31.
+       01 WRK-DATA.
+           02 ANO PIC 9(04) VALUE ZEROS.
+           02 MES PIC 9(02) VALUE ZEROS.
+           02 DIA PIC 9(02) VALUE ZEROS.
+       77 WRK-IDIOMA      PIC X(01) VALUE 'P'.
+       77 WRK-MODO        PIC X(01) VALUE 'D'.
+       77 WRK-FS-CAL      PIC X(02) VALUE SPACES.
+       77 WRK-DATA-INT    PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-REF    PIC 9(08) VALUE 20240101.
+       77 WRK-DIAS-DESDE-REF PIC S9(08) VALUE ZEROS.
+       77 WRK-IND-SEMANA  PIC 9(01) VALUE ZEROS.
+       77 WRK-ULT-DIA-MES PIC 9(02) VALUE ZEROS.
+       77 WRK-IND-MES     PIC 9(02) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0100-INICIALIZAR.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 0400-MONTAMES.
+           PERFORM 0410-MONTAMES-EN.
+           PERFORM 0420-MONTADIASEMANA.
+           IF WRK-MODO = 'C' OR WRK-MODO = 'c'
+               PERFORM 0500-GERAR-CALENDARIO
+           ELSE
+               PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB16'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB16'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-INICIALIZAR.
+           DISPLAY 'IDIOMA (P-PORTUGUES / E-ENGLISH): '.
+           ACCEPT WRK-IDIOMA FROM CONSOLE.
+           DISPLAY 'MODO (D-DATA ATUAL / C-CALENDARIO DO ANO): '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+       0200-PROCESSAR.
+           PERFORM 0430-DETERMINAR-DIA-SEMANA.
+           IF WRK-IDIOMA = 'E' OR WRK-IDIOMA = 'e'
+               DISPLAY 'DATE ' DIA ' ' WRK-MES-EN(MES) ' ' ANO
+                   ' - ' WRK-DIA-SEM(WRK-IND-SEMANA)
+           ELSE
+               DISPLAY 'DATA ' DIA ' DE ' WRK-MES(MES) ' DE ' ANO
+                   ' - ' WRK-DIA-SEM(WRK-IND-SEMANA)
+           END-IF.
+       0300-FINALIZAR.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       0400-MONTAMES.
+           MOVE 'JANEIRO'   TO WRK-MES(01).
+           MOVE 'FEVEREIRO' TO WRK-MES(02).
+           MOVE 'MARCO'     TO WRK-MES(03).
+           MOVE 'ABRIL'     TO WRK-MES(04).
+           MOVE 'MAIO'      TO WRK-MES(05).
+           MOVE 'JUNHO'     TO WRK-MES(06).
+           MOVE 'JULHO'     TO WRK-MES(07).
+           MOVE 'AGOSTO'    TO WRK-MES(08).
+           MOVE 'SETEMBRO'  TO WRK-MES(09).
+           MOVE 'OUTUBRO'   TO WRK-MES(10).
+           MOVE 'NOVEMBRO'  TO WRK-MES(11).
+           MOVE 'DEZEMBRO'  TO WRK-MES(12).
+       0410-MONTAMES-EN.
+           MOVE 'JANUARY'   TO WRK-MES-EN(01).
+           MOVE 'FEBRUARY'  TO WRK-MES-EN(02).
+           MOVE 'MARCH'     TO WRK-MES-EN(03).
+           MOVE 'APRIL'     TO WRK-MES-EN(04).
+           MOVE 'MAY'       TO WRK-MES-EN(05).
+           MOVE 'JUNE'      TO WRK-MES-EN(06).
+           MOVE 'JULY'      TO WRK-MES-EN(07).
+           MOVE 'AUGUST'    TO WRK-MES-EN(08).
+           MOVE 'SEPTEMBER' TO WRK-MES-EN(09).
+           MOVE 'OCTOBER'   TO WRK-MES-EN(10).
+           MOVE 'NOVEMBER'  TO WRK-MES-EN(11).
+           MOVE 'DECEMBER'  TO WRK-MES-EN(12).
+       0420-MONTADIASEMANA.
+           MOVE 'MONDAY'    TO WRK-DIA-SEM(1).
+           MOVE 'TUESDAY'   TO WRK-DIA-SEM(2).
+           MOVE 'WEDNESDAY' TO WRK-DIA-SEM(3).
+           MOVE 'THURSDAY'  TO WRK-DIA-SEM(4).
+           MOVE 'FRIDAY'    TO WRK-DIA-SEM(5).
+           MOVE 'SATURDAY'  TO WRK-DIA-SEM(6).
+           MOVE 'SUNDAY'    TO WRK-DIA-SEM(7).
+       0430-DETERMINAR-DIA-SEMANA.
+           MOVE WRK-DATA TO WRK-DATA-INT.
+           COMPUTE WRK-DIAS-DESDE-REF =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-INT) -
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-REF).
+           COMPUTE WRK-IND-SEMANA =
+               FUNCTION MOD(WRK-DIAS-DESDE-REF, 7) + 1.
+       0500-GERAR-CALENDARIO.
+           OPEN OUTPUT CALENDAR-REPORT-FILE.
+           MOVE SPACES TO CAL-LINHA.
+           STRING 'CALENDARIO DO ANO ' ANO
+               DELIMITED BY SIZE INTO CAL-LINHA.
+           WRITE CAL-LINHA.
+           MOVE SPACES TO CAL-LINHA.
+           WRITE CAL-LINHA.
+           PERFORM VARYING WRK-IND-MES FROM 1 BY 1
+                   UNTIL WRK-IND-MES > 12
+               MOVE WRK-DIAS-TAB(WRK-IND-MES) TO WRK-ULT-DIA-MES
+               IF WRK-IND-MES = 2
+                   AND ((FUNCTION MOD(ANO, 4) = 0
+                         AND FUNCTION MOD(ANO, 100) NOT = 0)
+                     OR FUNCTION MOD(ANO, 400) = 0)
+                   MOVE 29 TO WRK-ULT-DIA-MES
+               END-IF
+               MOVE SPACES TO CAL-LINHA
+               IF WRK-IDIOMA = 'E' OR WRK-IDIOMA = 'e'
+                   STRING WRK-MES-EN(WRK-IND-MES) ' - '
+                          WRK-ULT-DIA-MES ' DAYS'
+                       DELIMITED BY SIZE INTO CAL-LINHA
+               ELSE
+                   STRING WRK-MES(WRK-IND-MES) ' - '
+                          WRK-ULT-DIA-MES ' DIAS'
+                       DELIMITED BY SIZE INTO CAL-LINHA
+               END-IF
+               WRITE CAL-LINHA
+           END-PERFORM.
+           CLOSE CALENDAR-REPORT-FILE.
