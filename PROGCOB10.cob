@@ -1,36 +1,187 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB09.
-      ******************************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * OBJETIVO DO PROGRAMA = RECEBER USUÁRIO E NÍVEL
-      * UTILIZAR VARIÁVEL NÍVEL 88 - LOGICA
-      * AUTHOR: NATALIA WAZNY
-      * DATA : XX/XX/XXXX
-      ******************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-USUARIO     PIC X(20)  VALUE SPACES.
-       77 WRK-NIVEL       PIC 9(02)  VALUE ZEROS.
-           88 ADM          VALUE 01.
-           88 USER         VALUE 02.
-       PROCEDURE DIVISION.
-           DISPLAY 'USUARIO: '.
-           ACCEPT WRK-USUARIO.
-           DISPLAY 'NIVEL: '.
-           ACCEPT WRK-NIVEL.
-
-           IF ADM
-               DISPLAY 'NIVEL ADMINISTRADOR'
-           ELSE
-               IF USER
-                   DISPLAY 'NIVEL USUARIO'
-               ELSE
-                   DISPLAY 'NIVEL NAO EXISTENTE'
-               END-IF
-           END-IF.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+      ******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * OBJETIVO DO PROGRAMA = RECEBER USUÁRIO E NÍVEL
+      * UTILIZAR VARIÁVEL NÍVEL 88 - LOGICA
+      * AUTHOR: NATALIA WAZNY
+      * DATA : XX/XX/XXXX
+      * MANUTENCAO = VALIDA USUARIO CONTRA USER-MASTER ANTES DO NIVEL
+      * MANUTENCAO = NIVEL SUPERVISOR ADICIONADO ENTRE ADM E USER
+      * MANUTENCAO = GRAVA CADA CHECAGEM EM SECURITY-LOG
+      * MANUTENCAO = SESSAO EXPIRA POR INATIVIDADE, EXIGE REAUTENTICACAO
+      * MANUTENCAO = LOGIN E NIVEL RECEBIDOS VIA TELA (SCREEN SECTION)
+      * MANUTENCAO = USER-MASTER PASSA A SER INDEXADO POR USM-USUARIO
+      * MANUTENCAO = NIVEL PASSA A SER LIDO DO USER-MASTER, NAO MAIS
+      * DIGITADO PELO PROPRIO OPERADOR
+      * MANUTENCAO = SECURITY-LOG PASSA A GRAVAR TAMBEM A HORA, NAO SO A
+      * DATA, PARA FORMAR UM TIMESTAMP COMPLETO
+      * MANUTENCAO = WRK-NIVEL ZERADO QUANDO O USUARIO NAO E ENCONTRADO,
+      * PARA NAO DEIXAR UM NIVEL PRIVILEGIADO DE LOGIN ANTERIOR NO
+      * REGISTRO DE REJEICAO
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO 'USERMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USM-USUARIO
+               FILE STATUS IS WRK-FS-USM.
+           SELECT SECURITY-LOG ASSIGN TO 'SECLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEC.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       01  USM-REC.
+           02 USM-USUARIO     PIC X(20).
+           02 USM-NIVEL       PIC 9(02).
+       FD  SECURITY-LOG.
+       01  SEC-LINHA          PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-USUARIO     PIC X(20)  VALUE SPACES.
+       77 WRK-NIVEL       PIC 9(02)  VALUE ZEROS.
+           88 ADM          VALUE 01.
+           88 USER         VALUE 02.
+           88 SUPERVISOR   VALUE 03.
+       77 WRK-RESULTADO   PIC X(20)  VALUE SPACES.
+       77 WRK-OPCAO       PIC 9(01)  VALUE ZEROS.
+       77 WRK-SESSAO-FIM  PIC X(01)  VALUE 'N'.
+       77 WRK-USUARIO-OK  PIC X(01)  VALUE 'N'.
+       77 WRK-FS-USM      PIC X(02)  VALUE SPACES.
+       77 WRK-FS-SEC      PIC X(02)  VALUE SPACES.
+       77 WRK-DATA-HOJE   PIC 9(08)  VALUE ZEROS.
+       77 WRK-HORA-HOJE   PIC 9(08)  VALUE ZEROS.
+       77 WRK-LIMITE-MINUTOS PIC 9(02) VALUE 05.
+       77 WRK-MIN-LOGIN   PIC 9(05)  VALUE ZEROS.
+       77 WRK-MIN-ATUAL   PIC 9(05)  VALUE ZEROS.
+       77 WRK-MIN-DECORRIDOS PIC S9(05) VALUE ZEROS.
+       01 WRK-HORA-LOGIN-G.
+           02 WRK-HL-HH       PIC 9(02).
+           02 WRK-HL-MI       PIC 9(02).
+           02 WRK-HL-SS       PIC 9(02).
+           02 FILLER          PIC 9(02).
+       01 WRK-HORA-ATUAL-G.
+           02 WRK-HA-HH       PIC 9(02).
+           02 WRK-HA-MI       PIC 9(02).
+           02 WRK-HA-SS       PIC 9(02).
+           02 FILLER          PIC 9(02).
+       SCREEN SECTION.
+       01  TELA-LOGIN.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 01 VALUE 'CONTROLE DE ACESSO'.
+           02 LINE 03 COLUMN 01 VALUE 'USUARIO: '.
+           02 LINE 03 COLUMN 11 PIC X(20) TO WRK-USUARIO.
+       01  TELA-NIVEL.
+           02 LINE 05 COLUMN 01 VALUE 'NIVEL: '.
+           02 LINE 05 COLUMN 09 PIC 9(02) FROM WRK-NIVEL.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0100-AUTENTICAR.
+           PERFORM UNTIL WRK-SESSAO-FIM = 'Y'
+               DISPLAY '1-VERIFICAR NIVEL  2-SAIR: '
+               ACCEPT WRK-OPCAO FROM CONSOLE
+               EVALUATE WRK-OPCAO
+                   WHEN 1
+                       PERFORM 0150-VERIFICAR-TIMEOUT
+                       IF WRK-SESSAO-FIM NOT = 'Y'
+                           PERFORM 0200-VERIFICAR-NIVEL
+                       END-IF
+                   WHEN 2
+                       MOVE 'Y' TO WRK-SESSAO-FIM
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB10'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB10'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-AUTENTICAR.
+           DISPLAY TELA-LOGIN.
+           ACCEPT TELA-LOGIN.
+           PERFORM 0110-VALIDAR-USUARIO.
+           IF WRK-USUARIO-OK = 'S'
+               DISPLAY TELA-NIVEL
+               ACCEPT WRK-HORA-LOGIN-G FROM TIME
+               MOVE 'N' TO WRK-SESSAO-FIM
+               MOVE 'LOGIN OK' TO WRK-RESULTADO
+               PERFORM 0900-REGISTRAR-LOG
+           ELSE
+               DISPLAY 'USUARIO NAO CADASTRADO - ACESSO NEGADO'
+               MOVE 'LOGIN REJEITADO' TO WRK-RESULTADO
+               PERFORM 0900-REGISTRAR-LOG
+               MOVE 'Y' TO WRK-SESSAO-FIM
+           END-IF.
+       0110-VALIDAR-USUARIO.
+           MOVE 'N' TO WRK-USUARIO-OK.
+           OPEN INPUT USER-MASTER.
+           IF WRK-FS-USM = '00'
+               MOVE WRK-USUARIO TO USM-USUARIO
+               READ USER-MASTER
+                   INVALID KEY
+                       MOVE 'N' TO WRK-USUARIO-OK
+                       MOVE ZEROS TO WRK-NIVEL
+                   NOT INVALID KEY
+                       MOVE 'S' TO WRK-USUARIO-OK
+                       MOVE USM-NIVEL TO WRK-NIVEL
+               END-READ
+               CLOSE USER-MASTER
+           ELSE
+               DISPLAY 'USER-MASTER INDISPONIVEL'
+           END-IF.
+       0150-VERIFICAR-TIMEOUT.
+           ACCEPT WRK-HORA-ATUAL-G FROM TIME.
+           COMPUTE WRK-MIN-LOGIN = WRK-HL-HH * 60 + WRK-HL-MI.
+           COMPUTE WRK-MIN-ATUAL = WRK-HA-HH * 60 + WRK-HA-MI.
+           COMPUTE WRK-MIN-DECORRIDOS = WRK-MIN-ATUAL - WRK-MIN-LOGIN.
+           IF WRK-MIN-DECORRIDOS < 0
+               ADD 1440 TO WRK-MIN-DECORRIDOS
+           END-IF.
+           IF WRK-MIN-DECORRIDOS >= WRK-LIMITE-MINUTOS
+               DISPLAY '*** SESSAO EXPIRADA - REAUTENTICACAO ***'
+               PERFORM 0100-AUTENTICAR
+           END-IF.
+       0200-VERIFICAR-NIVEL.
+           EVALUATE TRUE
+               WHEN ADM
+                   MOVE 'NIVEL ADMINISTRADOR' TO WRK-RESULTADO
+               WHEN SUPERVISOR
+                   MOVE 'NIVEL SUPERVISOR' TO WRK-RESULTADO
+               WHEN USER
+                   MOVE 'NIVEL USUARIO' TO WRK-RESULTADO
+               WHEN OTHER
+                   MOVE 'NIVEL NAO EXISTENTE' TO WRK-RESULTADO
+           END-EVALUATE.
+           DISPLAY WRK-RESULTADO.
+           PERFORM 0900-REGISTRAR-LOG.
+       0900-REGISTRAR-LOG.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-HOJE FROM TIME.
+           MOVE SPACES TO SEC-LINHA.
+           STRING WRK-USUARIO DELIMITED BY SIZE
+                  ' NIVEL:' WRK-NIVEL DELIMITED BY SIZE
+                  ' RESULTADO:' WRK-RESULTADO DELIMITED BY SIZE
+                  ' DATA:' WRK-DATA-HOJE DELIMITED BY SIZE
+                  ' HORA:' WRK-HORA-HOJE DELIMITED BY SIZE
+               INTO SEC-LINHA.
+           OPEN EXTEND SECURITY-LOG.
+           IF WRK-FS-SEC NOT = '00'
+               OPEN OUTPUT SECURITY-LOG
+           END-IF.
+           WRITE SEC-LINHA.
+           CLOSE SECURITY-LOG.
