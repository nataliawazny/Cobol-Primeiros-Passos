@@ -0,0 +1,17 @@
+      *> COPY ... REPLACING PARA-NOME, NOME-PROGRAMA, STATUS-EXEC
+      *> PARA-NOME = NOME DO PARAGRAFO GERADO (UNICO POR CHAMADA)
+      *> NOME-PROGRAMA = LITERAL COM O PROGRAM-ID DO CHAMADOR
+      *> STATUS-EXEC = LITERAL COM O STATUS A REGISTRAR (INICIO/FIM)
+       PARA-NOME.
+           ACCEPT WRK-RLOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-RLOG-HORA FROM TIME.
+           MOVE NOME-PROGRAMA TO RLOG-PROGRAMA.
+           MOVE WRK-RLOG-DATA TO RLOG-DATA.
+           MOVE WRK-RLOG-HORA TO RLOG-HORA.
+           MOVE STATUS-EXEC TO RLOG-STATUS.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WRK-FS-RLOG NOT = '00'
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           WRITE RLOG-REC.
+           CLOSE RUN-LOG-FILE.
