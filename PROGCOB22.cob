@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB22.
+      ****************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER UMA DATA E UM DESLOCAMENTO EM DIAS UTEIS E
+      * DEVOLVER O PROXIMO DIA UTIL, CHAMANDO PRGDIAUT (FERIADOS EM
+      * FERIADOS)
+      * DATA = XX/XX/XXXX
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       01 WRK-DATA-ENT.
+           02 WRK-ANO-ENT PIC 9(04) VALUE ZEROS.
+           02 WRK-MES-ENT PIC 9(02) VALUE ZEROS.
+           02 WRK-DIA-ENT PIC 9(02) VALUE ZEROS.
+       77 WRK-OFFSET        PIC S9(04) VALUE ZEROS.
+       01 WRK-DATA-SAI.
+           02 WRK-ANO-SAI PIC 9(04) VALUE ZEROS.
+           02 WRK-MES-SAI PIC 9(02) VALUE ZEROS.
+           02 WRK-DIA-SAI PIC 9(02) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           DISPLAY 'DATA DE PARTIDA (AAAAMMDD): '.
+           ACCEPT WRK-DATA-ENT FROM CONSOLE.
+           DISPLAY 'DESLOCAMENTO EM DIAS UTEIS: '.
+           ACCEPT WRK-OFFSET FROM CONSOLE.
+           CALL 'PRGDIAUT' USING WRK-DATA-ENT WRK-OFFSET WRK-DATA-SAI.
+           DISPLAY 'PROXIMO DIA UTIL.: ' WRK-DIA-SAI '/'
+               WRK-MES-SAI '/' WRK-ANO-SAI.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB22'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB22'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
