@@ -0,0 +1,12 @@
+      *> COPY ... REPLACING PARA-NOME, CAMPO-NOME E TEXTO-PROMPT
+      *> PARA-NOME = NOME DO PARAGRAFO GERADO (UNICO POR CHAMADA)
+      *> CAMPO-NOME = CAMPO NUMERICO A SER PREENCHIDO
+      *> TEXTO-PROMPT = LITERAL DO DISPLAY QUE PRECEDE O ACCEPT
+       PARA-NOME.
+           DISPLAY TEXTO-PROMPT.
+           ACCEPT CAMPO-NOME FROM CONSOLE.
+           PERFORM UNTIL CAMPO-NOME IS NUMERIC
+               DISPLAY 'VALOR INVALIDO - DIGITE APENAS NUMEROS'
+               DISPLAY TEXTO-PROMPT
+               ACCEPT CAMPO-NOME FROM CONSOLE
+           END-PERFORM.
