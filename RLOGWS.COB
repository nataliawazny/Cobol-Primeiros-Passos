@@ -0,0 +1,4 @@
+      *> COPY DENTRO DE WORKING-STORAGE SECTION - CAMPOS DO RUN-LOG
+       77 WRK-FS-RLOG     PIC X(02) VALUE SPACES.
+       77 WRK-RLOG-DATA   PIC 9(08) VALUE ZEROS.
+       77 WRK-RLOG-HORA   PIC 9(08) VALUE ZEROS.
