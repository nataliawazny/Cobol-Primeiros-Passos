@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGMENU.
+      ****************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = MENU PRINCIPAL QUE CHAMA OS PROGRAMAS PROGCOBXX
+      * UTILIZAR COMANDO CALL
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = OPCAO 22 - PROXIMO DIA UTIL (PROGCOB22/PRGDIAUT)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM UNTIL WRK-OPCAO = 99
+               PERFORM 0100-EXIBIR-MENU
+               PERFORM 0200-CHAMAR-PROGRAMA
+           END-PERFORM.
+           STOP RUN.
+       0100-EXIBIR-MENU.
+           DISPLAY '==================================================='.
+           DISPLAY '  MENU PRINCIPAL - UTILITARIOS PROGCOB'.
+           DISPLAY '==================================================='.
+           DISPLAY ' 02 - CADASTRO DE NOME            (PROGCOB02)'.
+           DISPLAY ' 03 - DATA DO SISTEMA             (PROGCOB03)'.
+           DISPLAY ' 05 - OPERADORES ARITMETICOS       (PROGCOB05)'.
+           DISPLAY ' 06 - SUBTRACAO COM SINAL          (PROGCOB06)'.
+           DISPLAY ' 07 - MEDIA DE NOTAS - IF/ELSE     (PROGCOB07)'.
+           DISPLAY ' 08 - MEDIA DE NOTAS - EVALUATE    (PROGCOB08)'.
+           DISPLAY ' 09 - CALCULO DE FRETE             (PROGCOB09)'.
+           DISPLAY ' 10 - NIVEL DE ACESSO              (PROGCOB10)'.
+           DISPLAY ' 11 - CALCULO DE AREA              (PROGCOB11)'.
+           DISPLAY ' 12 - MEDIA DE NOTAS - ESTRUTURADO (PROGCOB12)'.
+           DISPLAY ' 13 - TABUADA                      (PROGCOB13)'.
+           DISPLAY ' 15 - ACUMULADOR DE VENDAS         (PROGCOB15)'.
+           DISPLAY ' 16 - DATA COM TABELA DE MESES     (PROGCOB16)'.
+           DISPLAY ' 17 - FECHAMENTO MENSAL DE VENDAS  (PROGCOB17)'.
+           DISPLAY ' 18 - CONSOLIDACAO DIARIA (LOG)    (PROGCOB18)'.
+           DISPLAY ' 19 - ESTATISTICA DE NOTAS         (PROGCOB19)'.
+           DISPLAY ' 20 - RECONCILIACAO DE VENDAS      (PROGCOB20)'.
+           DISPLAY ' 22 - PROXIMO DIA UTIL             (PROGCOB22)'.
+           DISPLAY ' 99 - SAIR'.
+           DISPLAY '==================================================='.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+       0200-CHAMAR-PROGRAMA.
+           EVALUATE WRK-OPCAO
+               WHEN 02
+                   CALL 'PROGCOB02'
+               WHEN 03
+                   CALL 'PROGCOB03'
+               WHEN 05
+                   CALL 'PROGCOB05'
+               WHEN 06
+                   CALL 'PROGCOB06'
+               WHEN 07
+                   CALL 'PROGCOB07'
+               WHEN 08
+                   CALL 'PROGCOB08'
+               WHEN 09
+                   CALL 'PROGCOB09'
+               WHEN 10
+                   CALL 'PROGCOB10'
+               WHEN 11
+                   CALL 'PROGCOB11'
+               WHEN 12
+                   CALL 'PROGCOB12'
+               WHEN 13
+                   CALL 'PROGCOB13'
+               WHEN 15
+                   CALL 'PROGCOB15'
+               WHEN 16
+                   CALL 'PROGCOB16'
+               WHEN 17
+                   CALL 'PROGCOB17'
+               WHEN 18
+                   CALL 'PROGCOB18'
+               WHEN 19
+                   CALL 'PROGCOB19'
+               WHEN 20
+                   CALL 'PROGCOB20'
+               WHEN 22
+                   CALL 'PROGCOB22'
+               WHEN 99
+                   DISPLAY 'ENCERRANDO MENU...'
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
