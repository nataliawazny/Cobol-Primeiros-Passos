@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGDIAUT.
+      ****************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = A PARTIR DE UMA WRK-DATA E UM DESLOCAMENTO EM DIAS,
+      * DEVOLVER O PROXIMO DIA UTIL, PULANDO SABADOS, DOMINGOS E OS
+      * FERIADOS CADASTRADOS EM HOLIDAY-FILE
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = CHAMADO PELO PROGCOB22, ACESSIVEL NO PRGMENU
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO 'FERIADOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+       01  FER-REGISTRO        PIC 9(08).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-FER           PIC X(02) VALUE SPACES.
+       77 WRK-FIM-FER          PIC X(01) VALUE 'N'.
+       77 WRK-E-FERIADO        PIC X(01) VALUE 'N'.
+       77 WRK-DATA-INT         PIC 9(08) VALUE ZEROS.
+       77 WRK-INTEIRO-DIA      PIC S9(09) VALUE ZEROS.
+       77 WRK-INTEIRO-REF      PIC S9(09) VALUE ZEROS.
+       77 WRK-DIA-SEMANA       PIC 9(01) VALUE ZEROS.
+       77 WRK-CONT-OFFSET      PIC S9(04) VALUE ZEROS.
+       77 WRK-DATA-REF          PIC 9(08) VALUE 20240101.
+       LINKAGE SECTION.
+       01 LNK-DATA-ENT.
+           02 LNK-ANO-ENT PIC 9(04).
+           02 LNK-MES-ENT PIC 9(02).
+           02 LNK-DIA-ENT PIC 9(02).
+       01 LNK-OFFSET        PIC S9(04).
+       01 LNK-DATA-SAI.
+           02 LNK-ANO-SAI PIC 9(04).
+           02 LNK-MES-SAI PIC 9(02).
+           02 LNK-DIA-SAI PIC 9(02).
+       PROCEDURE DIVISION USING LNK-DATA-ENT LNK-OFFSET LNK-DATA-SAI.
+       0001-PRINCIPAL.
+           MOVE FUNCTION INTEGER-OF-DATE(WRK-DATA-REF)
+               TO WRK-INTEIRO-REF.
+           COMPUTE WRK-DATA-INT =
+               LNK-ANO-ENT * 10000 + LNK-MES-ENT * 100 + LNK-DIA-ENT.
+           MOVE FUNCTION INTEGER-OF-DATE(WRK-DATA-INT)
+               TO WRK-INTEIRO-DIA.
+           MOVE ZEROS TO WRK-CONT-OFFSET.
+           PERFORM UNTIL WRK-CONT-OFFSET >= LNK-OFFSET
+               ADD 1 TO WRK-INTEIRO-DIA
+               PERFORM 0100-VERIFICAR-DIA-UTIL
+               IF WRK-DIA-SEMANA < 5 AND WRK-E-FERIADO = 'N'
+                   ADD 1 TO WRK-CONT-OFFSET
+               END-IF
+           END-PERFORM.
+           PERFORM 0100-VERIFICAR-DIA-UTIL.
+           PERFORM UNTIL WRK-DIA-SEMANA < 5 AND WRK-E-FERIADO = 'N'
+               ADD 1 TO WRK-INTEIRO-DIA
+               PERFORM 0100-VERIFICAR-DIA-UTIL
+           END-PERFORM.
+           MOVE FUNCTION DATE-OF-INTEGER(WRK-INTEIRO-DIA)
+               TO WRK-DATA-INT.
+           MOVE WRK-DATA-INT(1:4) TO LNK-ANO-SAI.
+           MOVE WRK-DATA-INT(5:2) TO LNK-MES-SAI.
+           MOVE WRK-DATA-INT(7:2) TO LNK-DIA-SAI.
+           GOBACK.
+       0100-VERIFICAR-DIA-UTIL.
+           COMPUTE WRK-DIA-SEMANA =
+               FUNCTION MOD(WRK-INTEIRO-DIA - WRK-INTEIRO-REF, 7).
+           MOVE FUNCTION DATE-OF-INTEGER(WRK-INTEIRO-DIA)
+               TO WRK-DATA-INT.
+           PERFORM 0200-CONSULTAR-FERIADO.
+       0200-CONSULTAR-FERIADO.
+           MOVE 'N' TO WRK-E-FERIADO.
+           MOVE 'N' TO WRK-FIM-FER.
+           OPEN INPUT HOLIDAY-FILE.
+           IF WRK-FS-FER = '00'
+               PERFORM UNTIL WRK-FIM-FER = 'Y'
+                   READ HOLIDAY-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-FER
+                       NOT AT END
+                           IF FER-REGISTRO = WRK-DATA-INT
+                               MOVE 'S' TO WRK-E-FERIADO
+                               MOVE 'Y' TO WRK-FIM-FER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLIDAY-FILE
+           END-IF.
