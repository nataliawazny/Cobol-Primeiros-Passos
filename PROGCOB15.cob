@@ -1,33 +1,184 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB15.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER UM NUMERO E GERAR TABUADA DE 1 A 10
-      * UTILIZAR PERFORM - UNTIL
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY 'BOOK.COB'.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-           ACCEPT WRK-VENDAS FROM CONSOLE.
-       0200-PROCESSAR.
-           ADD 1 TO WRK-QTD.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           PERFORM 0100-INICIALIZAR.
-       0300-FINALIZAR.
-           DISPLAY 'ACUMULADO: ' WRK-ACUM.
-           DISPLAY 'QTD DE VENDAS: ' WRK-QTD.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB15.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER UM NUMERO E GERAR TABUADA DE 1 A 10
+      * UTILIZAR PERFORM - UNTIL
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = LE VENDAS DE SALESTXN EM VEZ DE DIGITACAO MANUAL
+      * MANUTENCAO = CALCULA MEDIA POR VENDA E GRAVA RESUMO EM SALESSUM
+      * MANUTENCAO = CHECKPOINT A CADA VENDA PARA RESTART DO LOTE
+      * MANUTENCAO = CHECKPOINT ZERADO NO FINAL NORMAL DE PROCESSAMENTO
+      * MANUTENCAO = SALESSUM REGRAVADO SEM O DIA DE HOJE ANTES DE
+      * GRAVAR O NOVO RESUMO, EVITANDO DUPLICIDADE EM REEXECUCAO
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION ASSIGN TO 'SALESTXN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SLS.
+           SELECT SALES-SUMMARY-FILE ASSIGN TO 'SALESSUM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SUM.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPT15'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKP.
+           SELECT SALES-SUMMARY-TEMP ASSIGN TO 'SALESTMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TMP.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION.
+       01  SLS-REC.
+           02 SLS-VENDA    PIC 9(06)V99.
+       FD  SALES-SUMMARY-FILE.
+       01  SUM-REC.
+           02 SUM-DATA     PIC 9(08).
+           02 SUM-QTD      PIC 9(06).
+           02 SUM-ACUM     PIC 9(09)V99.
+           02 SUM-MEDIA    PIC 9(07)V99.
+       FD  CHECKPOINT-FILE.
+       01  CKP-REC.
+           02 CKP-QTD      PIC 9(06).
+           02 CKP-ACUM     PIC 9(09)V99.
+       FD  SALES-SUMMARY-TEMP.
+       01  TMP-REC.
+           02 TMP-DATA     PIC 9(08).
+           02 TMP-QTD      PIC 9(06).
+           02 TMP-ACUM     PIC 9(09)V99.
+           02 TMP-MEDIA    PIC 9(07)V99.
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       COPY 'BOOK.COB'.
+       77 WRK-FS-SLS      PIC X(02) VALUE SPACES.
+       77 WRK-FS-SUM      PIC X(02) VALUE SPACES.
+       77 WRK-FS-CKP      PIC X(02) VALUE SPACES.
+       77 WRK-FS-TMP      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-SLS     PIC X(01) VALUE 'N'.
+       77 WRK-FIM-REGR    PIC X(01) VALUE 'N'.
+       77 WRK-RETOMAR     PIC X(01) VALUE 'N'.
+       77 WRK-PULAR-QTD   PIC 9(06) VALUE ZEROS.
+       77 WRK-IND-PULAR   PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0050-VERIFICAR-CHECKPOINT.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM-SLS = 'Y'.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB15'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB15'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0050-VERIFICAR-CHECKPOINT.
+           MOVE ZEROS TO WRK-PULAR-QTD.
+           MOVE 'N' TO WRK-RETOMAR.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CKP = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       DISPLAY 'CHECKPOINT ENCONTRADO - QTD: ' CKP-QTD
+                       DISPLAY 'RETOMAR A PARTIR DO CHECKPOINT (S/N): '
+                       ACCEPT WRK-RETOMAR FROM CONSOLE
+                       IF WRK-RETOMAR = 'S' OR WRK-RETOMAR = 's'
+                           MOVE CKP-QTD TO WRK-QTD WRK-PULAR-QTD
+                           MOVE CKP-ACUM TO WRK-ACUM
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0100-INICIALIZAR.
+           IF WRK-RETOMAR NOT = 'S' AND WRK-RETOMAR NOT = 's'
+               MOVE ZEROS TO WRK-QTD WRK-ACUM
+           END-IF.
+           MOVE 'N' TO WRK-FIM-SLS.
+           OPEN INPUT SALES-TRANSACTION.
+           PERFORM VARYING WRK-IND-PULAR FROM 1 BY 1
+                   UNTIL WRK-IND-PULAR > WRK-PULAR-QTD
+               READ SALES-TRANSACTION
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-SLS
+               END-READ
+           END-PERFORM.
+       0200-PROCESSAR.
+           READ SALES-TRANSACTION
+               AT END
+                   MOVE 'Y' TO WRK-FIM-SLS
+               NOT AT END
+                   MOVE SLS-VENDA TO WRK-VENDAS
+                   ADD 1 TO WRK-QTD
+                   ADD WRK-VENDAS TO WRK-ACUM
+                   PERFORM 0250-GRAVAR-CHECKPOINT
+           END-READ.
+       0250-GRAVAR-CHECKPOINT.
+           MOVE WRK-QTD TO CKP-QTD.
+           MOVE WRK-ACUM TO CKP-ACUM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-REC.
+           CLOSE CHECKPOINT-FILE.
+       0300-FINALIZAR.
+           CLOSE SALES-TRANSACTION.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           IF WRK-QTD > 0
+               COMPUTE WRK-MEDIA = WRK-ACUM / WRK-QTD
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+           DISPLAY 'ACUMULADO: ' WRK-ACUM.
+           DISPLAY 'QTD DE VENDAS: ' WRK-QTD.
+           DISPLAY 'MEDIA POR VENDA: ' WRK-MEDIA.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0310-REMOVER-DIA-DE-SALESSUM.
+           MOVE WRK-DATA-HOJE TO SUM-DATA.
+           MOVE WRK-QTD TO SUM-QTD.
+           MOVE WRK-ACUM TO SUM-ACUM.
+           MOVE WRK-MEDIA TO SUM-MEDIA.
+           OPEN EXTEND SALES-SUMMARY-FILE.
+           IF WRK-FS-SUM NOT = '00'
+               OPEN OUTPUT SALES-SUMMARY-FILE
+           END-IF.
+           WRITE SUM-REC.
+           CLOSE SALES-SUMMARY-FILE.
+       0310-REMOVER-DIA-DE-SALESSUM.
+           MOVE 'N' TO WRK-FIM-REGR.
+           OPEN OUTPUT SALES-SUMMARY-TEMP.
+           OPEN INPUT SALES-SUMMARY-FILE.
+           IF WRK-FS-SUM = '00'
+               PERFORM UNTIL WRK-FIM-REGR = 'Y'
+                   READ SALES-SUMMARY-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-REGR
+                       NOT AT END
+                           IF SUM-DATA NOT = WRK-DATA-HOJE
+                               WRITE TMP-REC FROM SUM-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-SUMMARY-FILE
+           END-IF.
+           CLOSE SALES-SUMMARY-TEMP.
+           MOVE 'N' TO WRK-FIM-REGR.
+           OPEN OUTPUT SALES-SUMMARY-FILE.
+           OPEN INPUT SALES-SUMMARY-TEMP.
+           PERFORM UNTIL WRK-FIM-REGR = 'Y'
+               READ SALES-SUMMARY-TEMP
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-REGR
+                   NOT AT END
+                       WRITE SUM-REC FROM TMP-REC
+               END-READ
+           END-PERFORM.
+           CLOSE SALES-SUMMARY-TEMP SALES-SUMMARY-FILE.
