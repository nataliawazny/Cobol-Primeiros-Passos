@@ -1,50 +1,283 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB010.
-      ****************************************
-      * AREA DE COMENT�RIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = COMANDO EVALUATE
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO     PIC X(20)     VALUE SPACES.
-       77 WRK-VALOR       PIC 9(06)V99  VALUE ZEROS.
-       77 WRK-UF          PIC X(02)     VALUE 'SP'.
-       77 WRK-FRETE       PIC 9(04)V99  VALUE ZEROS.
-        PROCEDURE DIVISION.
-            DISPLAY 'PRODUTO COMPRADO..... : '.
-              ACCEPT WRK-PRODUTO.
-            DISPLAY 'VALOR DO PRODUTO...... : '.
-             ACCEPT WRK-VALOR.
-            DISPLAY 'ESTADO DE ENTREGA (SP/RJ/MG).. : '.
-             ACCEPT WRK-UF.
-
-             DISPLAY  '--------- SAIDA DE DADOS --------------------'.
-             DISPLAY 'PRODUTO... : ' WRK-PRODUTO.
-             DISPLAY 'VALOR..... : ' WRK-VALOR.
-             DISPLAY 'ESTADO.... : ' WRK-UF.
-
-      *********** OPERACAO CALCULO FRETE - COMANDO EVALUATE ***********
-              EVALUATE WRK-UF
-                 WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-                 WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-                 WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,20
-                 WHEN OTHER
-                       DISPLAY 'NAO PODEMOS ENTREGAR NESSE ESTADO'
-                END-EVALUATE.
-
-               DISPLAY '==========================='.
-                   IF WRK-FRETE NOT EQUAL 0
-                       DISPLAY 'VALOR DO PRODUTO COM FRETE   ' WRK-FRETE
-                   END-IF.
-
-                   DISPLAY '==========================='.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09.
+      ****************************************
+      * AREA DE COMENT�RIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = COMANDO EVALUATE
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = FRETE CONSIDERA UF E FAIXA DE PESO DO PACOTE
+      * MANUTENCAO = MODO BATCH PROCESSA PEDIDOS DE ORDERFILE -> SHIPREL
+      * MANUTENCAO = TARIFAUF TAMBEM TRAZ ALIQUOTA DE ICMS POR UF
+      * MANUTENCAO = CABECALHO DO RELATORIO PADRONIZADO VIA RELHEAD.COB
+      * MANUTENCAO = FORMATO NUMERICO BR/EUA NO LOTE VIA DECFMT.COB
+      * MANUTENCAO = ENTRADA INTERATIVA VIA TELA (SCREEN SECTION)
+      * MANUTENCAO = RODAPE DO LOTE GRAVA DATA PARA CHECAGEM NO PROGCOB18
+      ****************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS-FILE ASSIGN TO 'ORDERFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PED.
+           SELECT SHIP-REPORT-FILE ASSIGN TO 'SHIPREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SHR.
+           SELECT RATE-FILE ASSIGN TO 'TARIFAUF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TAR.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FILE.
+       01  PED-REC.
+           02 PED-PRODUTO  PIC X(20).
+           02 PED-VALOR    PIC 9(06)V99.
+           02 PED-PESO     PIC 9(03)V99.
+           02 PED-UF       PIC X(02).
+       FD  SHIP-REPORT-FILE.
+       01  SHR-LINHA       PIC X(80).
+       FD  RATE-FILE.
+       01  RAT-REC.
+           02 RAT-UF       PIC X(02).
+           02 RAT-MULT     PIC 9(01)V99.
+           02 RAT-ICMS     PIC 9(02)V99.
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-FS-TAR      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-TAR     PIC X(01) VALUE 'N'.
+       77 WRK-QTD-TARIFAS PIC 9(02) VALUE ZEROS.
+       77 WRK-IND-TARIFA  PIC 9(02) VALUE ZEROS.
+       01 WRK-TABELA-TARIFAS.
+           02 WRK-TARIFA OCCURS 30 TIMES.
+               03 WRK-TAR-UF   PIC X(02).
+               03 WRK-TAR-MULT PIC 9(01)V99.
+               03 WRK-TAR-ICMS PIC 9(02)V99.
+       77 WRK-MODO        PIC X(01) VALUE 'I'.
+       77 WRK-FS-PED      PIC X(02) VALUE SPACES.
+       77 WRK-FS-SHR      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-PED     PIC X(01) VALUE 'N'.
+       77 WRK-QTD-PEDIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOT-FRETE   PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOT-ICMS    PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-PAGINA      PIC 9(04) VALUE ZEROS.
+       77 WRK-LINHAS-PAG  PIC 9(02) VALUE ZEROS.
+       77 WRK-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+       77 WRK-FORMATO-NUM PIC X(01) VALUE 'B'.
+       01 WRK-LINHA-PED.
+           02 WRK-LP-PRODUTO  PIC X(20).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 WRK-LP-UF       PIC X(02).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 WRK-LP-VALOR    PIC ZZZ.ZZ9,99.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 WRK-LP-FRETE    PIC ZZZ.ZZ9,99.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 WRK-LP-ICMS     PIC ZZZ.ZZ9,99.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 WRK-LP-TOTAL    PIC ZZZ.ZZ9,99.
+       77 WRK-PRODUTO     PIC X(20)     VALUE SPACES.
+       77 WRK-VALOR       PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-UF          PIC X(02)     VALUE 'SP'.
+       77 WRK-PESO        PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-MULT-UF     PIC 9(01)V99  VALUE 1,00.
+       77 WRK-MULT-PESO   PIC 9(01)V99  VALUE 1,00.
+       77 WRK-ICMS-UF     PIC 9(02)V99  VALUE ZEROS.
+       77 WRK-FRETE       PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-VALOR-ICMS  PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-TOTAL-NF    PIC 9(06)V99  VALUE ZEROS.
+       SCREEN SECTION.
+       01  TELA-PEDIDO.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 01 VALUE 'CALCULO DE FRETE'.
+           02 LINE 03 COLUMN 01 VALUE 'PRODUTO COMPRADO: '.
+           02 LINE 03 COLUMN 20 PIC X(20)    TO WRK-PRODUTO.
+           02 LINE 04 COLUMN 01 VALUE 'VALOR DO PRODUTO: '.
+           02 LINE 04 COLUMN 20 PIC 9(06)V99 TO WRK-VALOR.
+           02 LINE 05 COLUMN 01 VALUE 'PESO DO PACOTE (KG): '.
+           02 LINE 05 COLUMN 23 PIC 9(03)V99 TO WRK-PESO.
+           02 LINE 06 COLUMN 01 VALUE 'ESTADO DE ENTREGA (UF): '.
+           02 LINE 06 COLUMN 26 PIC X(02)    TO WRK-UF.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0150-CARREGAR-TARIFAS.
+           DISPLAY 'MODO (I-INTERATIVO / B-LOTE DE PEDIDOS): '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           IF WRK-MODO = 'B' OR WRK-MODO = 'b'
+               PERFORM 0500-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-RECEBER-DADOS
+               PERFORM 0200-DETERMINAR-MULT-UF
+               PERFORM 0300-DETERMINAR-MULT-PESO
+               PERFORM 0400-CALCULAR-FRETE
+           END-IF.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB09'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB09'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-RECEBER-DADOS.
+           DISPLAY TELA-PEDIDO.
+           ACCEPT TELA-PEDIDO.
+           DISPLAY '--------- SAIDA DE DADOS --------------------'.
+           DISPLAY 'PRODUTO... : ' WRK-PRODUTO.
+           DISPLAY 'VALOR..... : ' WRK-VALOR.
+           DISPLAY 'PESO...... : ' WRK-PESO.
+           DISPLAY 'ESTADO.... : ' WRK-UF.
+      *********** OPERACAO CALCULO FRETE - TABELA DE TARIFAS ***********
+       0150-CARREGAR-TARIFAS.
+           MOVE ZEROS TO WRK-QTD-TARIFAS.
+           MOVE 'N' TO WRK-FIM-TAR.
+           OPEN INPUT RATE-FILE.
+           IF WRK-FS-TAR = '00'
+               PERFORM UNTIL WRK-FIM-TAR = 'Y'
+                   READ RATE-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-TAR
+                       NOT AT END
+                           ADD 1 TO WRK-QTD-TARIFAS
+                           MOVE RAT-UF TO WRK-TAR-UF(WRK-QTD-TARIFAS)
+                           MOVE RAT-MULT TO
+                               WRK-TAR-MULT(WRK-QTD-TARIFAS)
+                           MOVE RAT-ICMS TO
+                               WRK-TAR-ICMS(WRK-QTD-TARIFAS)
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
+           END-IF.
+       0200-DETERMINAR-MULT-UF.
+           MOVE ZEROS TO WRK-MULT-UF WRK-ICMS-UF.
+           PERFORM VARYING WRK-IND-TARIFA FROM 1 BY 1
+                   UNTIL WRK-IND-TARIFA > WRK-QTD-TARIFAS
+               IF WRK-TAR-UF(WRK-IND-TARIFA) = WRK-UF
+                   MOVE WRK-TAR-MULT(WRK-IND-TARIFA) TO WRK-MULT-UF
+                   MOVE WRK-TAR-ICMS(WRK-IND-TARIFA) TO WRK-ICMS-UF
+               END-IF
+           END-PERFORM.
+           IF WRK-MULT-UF = 0
+               DISPLAY 'UF NAO RECONHECIDA OU SEM TARIFA CADASTRADA'
+           END-IF.
+       0300-DETERMINAR-MULT-PESO.
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5
+                   MOVE 1,00 TO WRK-MULT-PESO
+               WHEN WRK-PESO <= 20
+                   MOVE 1,10 TO WRK-MULT-PESO
+               WHEN WRK-PESO <= 50
+                   MOVE 1,25 TO WRK-MULT-PESO
+               WHEN OTHER
+                   MOVE 1,50 TO WRK-MULT-PESO
+           END-EVALUATE.
+       0400-CALCULAR-FRETE.
+           COMPUTE WRK-FRETE = WRK-VALOR * WRK-MULT-UF * WRK-MULT-PESO.
+           COMPUTE WRK-VALOR-ICMS ROUNDED =
+               WRK-FRETE * WRK-ICMS-UF / 100.
+           ADD WRK-FRETE WRK-VALOR-ICMS GIVING WRK-TOTAL-NF.
+           DISPLAY '==========================='.
+           IF WRK-MULT-UF NOT = 0
+               DISPLAY 'VALOR DO PRODUTO COM FRETE   ' WRK-FRETE
+               DISPLAY 'ICMS DA UF ' WRK-UF '........ ' WRK-VALOR-ICMS
+               DISPLAY 'VALOR TOTAL DA NOTA......... ' WRK-TOTAL-NF
+           END-IF.
+           DISPLAY '==========================='.
+       0500-PROCESSAR-LOTE.
+           DISPLAY 'FORMATO NUMERICO (B-BRASIL , / U-EUA .): '.
+           ACCEPT WRK-FORMATO-NUM FROM CONSOLE.
+           MOVE ZEROS TO WRK-QTD-PEDIDOS WRK-TOT-FRETE WRK-TOT-ICMS
+               WRK-PAGINA.
+           OPEN INPUT ORDERS-FILE.
+           OPEN OUTPUT SHIP-REPORT-FILE.
+           PERFORM 0520-IMPRIMIR-CABECALHO.
+           MOVE 'N' TO WRK-FIM-PED.
+           PERFORM UNTIL WRK-FIM-PED = 'Y'
+               READ ORDERS-FILE
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-PED
+                   NOT AT END
+                       PERFORM 0510-PROCESSAR-PEDIDO
+               END-READ
+           END-PERFORM.
+           MOVE SPACES TO SHR-LINHA.
+           WRITE SHR-LINHA.
+           MOVE SPACES TO SHR-LINHA.
+           STRING 'TOTAL DE PEDIDOS: ' WRK-QTD-PEDIDOS
+               DELIMITED BY SIZE INTO SHR-LINHA.
+           WRITE SHR-LINHA.
+           MOVE SPACES TO SHR-LINHA.
+           STRING 'FRETE TOTAL DO LOTE: ' WRK-TOT-FRETE
+               DELIMITED BY SIZE INTO SHR-LINHA.
+           WRITE SHR-LINHA.
+           MOVE SPACES TO SHR-LINHA.
+           STRING 'ICMS TOTAL DO LOTE.: ' WRK-TOT-ICMS
+               DELIMITED BY SIZE INTO SHR-LINHA.
+           WRITE SHR-LINHA.
+           MOVE SPACES TO SHR-LINHA.
+           STRING 'DATA DO LOTE:' WRK-DATA-HOJE
+               DELIMITED BY SIZE INTO SHR-LINHA.
+           WRITE SHR-LINHA.
+           CLOSE ORDERS-FILE SHIP-REPORT-FILE.
+       0520-IMPRIMIR-CABECALHO.
+           MOVE ZEROS TO WRK-LINHAS-PAG.
+           PERFORM 0525-GERAR-CABECALHO-PADRAO.
+           MOVE 'PRODUTO              UF  VALOR        FRETE'
+               TO SHR-LINHA.
+           WRITE SHR-LINHA.
+           MOVE '                                 ICMS          TOTAL'
+               TO SHR-LINHA.
+           WRITE SHR-LINHA.
+       COPY 'RELHEAD.COB'
+           REPLACING ==PARA-NOME== BY ==0525-GERAR-CABECALHO-PADRAO==,
+                     ==LINHA-NOME== BY ==SHR-LINHA==,
+                     ==TITULO-PROGRAMA== BY
+                         =='RELATORIO DE CUSTO DE FRETE'==,
+                     ==PAGINA-NOME== BY ==WRK-PAGINA==,
+                     ==DATA-NOME== BY ==WRK-DATA-HOJE==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0530-CONVERTER-VALOR==,
+                     ==CAMPO-NOME== BY ==WRK-LP-VALOR==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0531-CONVERTER-FRETE==,
+                     ==CAMPO-NOME== BY ==WRK-LP-FRETE==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0532-CONVERTER-ICMS==,
+                     ==CAMPO-NOME== BY ==WRK-LP-ICMS==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0533-CONVERTER-TOTAL==,
+                     ==CAMPO-NOME== BY ==WRK-LP-TOTAL==.
+       0510-PROCESSAR-PEDIDO.
+           MOVE PED-PRODUTO TO WRK-PRODUTO.
+           MOVE PED-VALOR TO WRK-VALOR.
+           MOVE PED-PESO TO WRK-PESO.
+           MOVE PED-UF TO WRK-UF.
+           PERFORM 0200-DETERMINAR-MULT-UF.
+           PERFORM 0300-DETERMINAR-MULT-PESO.
+           COMPUTE WRK-FRETE = WRK-VALOR * WRK-MULT-UF * WRK-MULT-PESO.
+           COMPUTE WRK-VALOR-ICMS ROUNDED =
+               WRK-FRETE * WRK-ICMS-UF / 100.
+           ADD WRK-FRETE WRK-VALOR-ICMS GIVING WRK-TOTAL-NF.
+           MOVE WRK-PRODUTO TO WRK-LP-PRODUTO.
+           MOVE WRK-UF TO WRK-LP-UF.
+           MOVE WRK-VALOR TO WRK-LP-VALOR.
+           MOVE WRK-FRETE TO WRK-LP-FRETE.
+           MOVE WRK-VALOR-ICMS TO WRK-LP-ICMS.
+           MOVE WRK-TOTAL-NF TO WRK-LP-TOTAL.
+           PERFORM 0530-CONVERTER-VALOR.
+           PERFORM 0531-CONVERTER-FRETE.
+           PERFORM 0532-CONVERTER-ICMS.
+           PERFORM 0533-CONVERTER-TOTAL.
+           WRITE SHR-LINHA FROM WRK-LINHA-PED.
+           ADD 1 TO WRK-QTD-PEDIDOS WRK-LINHAS-PAG.
+           ADD WRK-FRETE TO WRK-TOT-FRETE.
+           ADD WRK-VALOR-ICMS TO WRK-TOT-ICMS.
+           IF WRK-LINHAS-PAG >= 15
+               PERFORM 0520-IMPRIMIR-CABECALHO
+           END-IF.
