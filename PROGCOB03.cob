@@ -1,20 +1,64 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB03.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER E IMPRIMIR A DATA DO SISTEMA
-      * UTILIZAR VARIAVEIS NIVEL 01, 02... (ESTRUTURADA)
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC 9(04) VALUE ZEROS.
-           02 WRK-MES PIC 9(02) VALUE ZEROS.
-           02 WRK-DIA PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB03.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER E IMPRIMIR A DATA DO SISTEMA
+      * UTILIZAR VARIAVEIS NIVEL 01, 02... (ESTRUTURADA)
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = VALIDA WRK-DIA CONTRA WRK-MES/WRK-ANO (ANO BISSEXTO)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       01 WRK-DATA.
+           02 WRK-ANO PIC 9(04) VALUE ZEROS.
+           02 WRK-MES PIC 9(02) VALUE ZEROS.
+           02 WRK-DIA PIC 9(02) VALUE ZEROS.
+       01 WRK-DIAS-MES.
+           02 WRK-DIAS-TAB PIC 9(02) OCCURS 12 TIMES
+               VALUES 31 28 31 30 31 30 31 31 30 31 30 31.
+       01 WRK-ULT-DIA      PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA-OK      PIC X(01) VALUE 'S'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           PERFORM 0100-VALIDAR-DATA.
+           IF WRK-DATA-OK = 'S'
+               DISPLAY 'DATA ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO
+           ELSE
+               DISPLAY 'DATA INVALIDA: ' WRK-DIA '/' WRK-MES '/' WRK-ANO
+           END-IF.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB03'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB03'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-VALIDAR-DATA.
+           MOVE 'S' TO WRK-DATA-OK.
+           IF WRK-MES < 1 OR WRK-MES > 12
+               MOVE 'N' TO WRK-DATA-OK
+           ELSE
+               MOVE WRK-DIAS-TAB(WRK-MES) TO WRK-ULT-DIA
+               IF WRK-MES = 2
+                   AND ((FUNCTION MOD(WRK-ANO, 4) = 0
+                         AND FUNCTION MOD(WRK-ANO, 100) NOT = 0)
+                     OR FUNCTION MOD(WRK-ANO, 400) = 0)
+                   MOVE 29 TO WRK-ULT-DIA
+               END-IF
+               IF WRK-DIA < 1 OR WRK-DIA > WRK-ULT-DIA
+                   MOVE 'N' TO WRK-DATA-OK
+               END-IF
+           END-IF.
