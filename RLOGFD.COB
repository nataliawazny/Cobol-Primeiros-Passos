@@ -0,0 +1,10 @@
+      *> COPY DENTRO DE FILE SECTION - LAYOUT DO RUN-LOG-FILE COMUM
+       FD  RUN-LOG-FILE.
+       01  RLOG-REC.
+           02 RLOG-PROGRAMA  PIC X(08).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 RLOG-DATA      PIC 9(08).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 RLOG-HORA      PIC 9(08).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 RLOG-STATUS    PIC X(10).
