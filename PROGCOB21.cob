@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB21.
+      ****************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = CARGA INICIAL DO USER-MASTER INDEXADO (USM-USUARIO)
+      * A PARTIR DO ARQUIVO SEQUENCIAL USERSEQ (LAYOUT ANTIGO)
+      * EXECUTAR UMA UNICA VEZ ANTES DO PRIMEIRO USO DO PROGCOB10
+      * APOS A CONVERSAO DO USER-MASTER PARA ORGANIZATION INDEXED
+      * DATA = XX/XX/XXXX
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-SEQ-FILE ASSIGN TO 'USERSEQ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SEQ.
+           SELECT USER-MASTER ASSIGN TO 'USERMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USM-USUARIO
+               FILE STATUS IS WRK-FS-USM.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-SEQ-FILE.
+       01  SEQ-REC.
+           02 SEQ-USUARIO     PIC X(20).
+           02 SEQ-NIVEL       PIC 9(02).
+       FD  USER-MASTER.
+       01  USM-REC.
+           02 USM-USUARIO     PIC X(20).
+           02 USM-NIVEL       PIC 9(02).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-FS-SEQ      PIC X(02) VALUE SPACES.
+       77 WRK-FS-USM      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-SEQ     PIC X(01) VALUE 'N'.
+       77 WRK-QTD-CARGA   PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0100-CARREGAR-USER-MASTER.
+           DISPLAY 'REGISTROS CARREGADOS NO USER-MASTER: ' WRK-QTD-CARGA.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB21'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB21'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-CARREGAR-USER-MASTER.
+           MOVE ZEROS TO WRK-QTD-CARGA.
+           MOVE 'N' TO WRK-FIM-SEQ.
+           OPEN INPUT USER-SEQ-FILE.
+           OPEN OUTPUT USER-MASTER.
+           PERFORM UNTIL WRK-FIM-SEQ = 'Y'
+               READ USER-SEQ-FILE
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-SEQ
+                   NOT AT END
+                       MOVE SEQ-USUARIO TO USM-USUARIO
+                       MOVE SEQ-NIVEL TO USM-NIVEL
+                       WRITE USM-REC
+                       ADD 1 TO WRK-QTD-CARGA
+               END-READ
+           END-PERFORM.
+           CLOSE USER-SEQ-FILE USER-MASTER.
