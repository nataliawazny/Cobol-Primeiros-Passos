@@ -0,0 +1,6 @@
+       01  WRK-REGISTRO-VENDA.
+           02 WRK-VENDAS      PIC 9(06)V99  VALUE ZEROS.
+           02 WRK-QTD         PIC 9(06)     VALUE ZEROS.
+           02 WRK-ACUM        PIC 9(09)V99  VALUE ZEROS.
+           02 WRK-MEDIA       PIC 9(07)V99  VALUE ZEROS.
+           02 WRK-DATA-HOJE   PIC 9(08)     VALUE ZEROS.
