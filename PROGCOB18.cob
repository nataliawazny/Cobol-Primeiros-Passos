@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = CONSOLIDAR NUM SO REGISTRO DIARIO AS LINHAS-RESUMO
+      * DE ARIREL (PROGCOB05), CLASSREL (PROGCOB08), SHIPREL (PROGCOB09)
+      * E SALESSUM (PROGCOB15), GRAVANDO TUDO EM OPSLOG
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = RESUMOS DE ARI/CLR/SHR SO ENTRAM SE A LINHA
+      * "DATA DO LOTE:" GRAVADA PELO PROPRIO LOTE CONFERIR COM HOJE
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARI-REPORT-FILE ASSIGN TO 'ARIREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ARI.
+           SELECT CLR-REPORT-FILE ASSIGN TO 'CLASSREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CLR.
+           SELECT SHR-REPORT-FILE ASSIGN TO 'SHIPREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SHR.
+           SELECT SALES-SUMMARY-FILE ASSIGN TO 'SALESSUM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SUM.
+           SELECT OPS-LOG-FILE ASSIGN TO 'OPSLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-OPS.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARI-REPORT-FILE.
+       01  ARI-LINHA       PIC X(80).
+       FD  CLR-REPORT-FILE.
+       01  CLR-LINHA-IN    PIC X(80).
+       FD  SHR-REPORT-FILE.
+       01  SHR-LINHA-IN    PIC X(80).
+       FD  SALES-SUMMARY-FILE.
+       01  SUM-REC.
+           02 SUM-DATA     PIC 9(08).
+           02 SUM-QTD      PIC 9(06).
+           02 SUM-ACUM     PIC 9(09)V99.
+           02 SUM-MEDIA    PIC 9(07)V99.
+       FD  OPS-LOG-FILE.
+       01  OPS-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-FS-ARI      PIC X(02) VALUE SPACES.
+       77 WRK-FS-CLR      PIC X(02) VALUE SPACES.
+       77 WRK-FS-SHR      PIC X(02) VALUE SPACES.
+       77 WRK-FS-SUM      PIC X(02) VALUE SPACES.
+       77 WRK-FS-OPS      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQ     PIC X(01) VALUE 'N'.
+       77 WRK-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+       77 WRK-ACHOU-VENDA PIC X(01) VALUE 'N'.
+       77 WRK-DATA-ARI    PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-CLR    PIC 9(08) VALUE ZEROS.
+       77 WRK-DATA-SHR    PIC 9(08) VALUE ZEROS.
+       01 WRK-RESUMO-ARI   PIC X(80) VALUE
+           'ARITMETICA (PROGCOB05)...: SEM MOVIMENTO EM LOTE HOJE'.
+       01 WRK-RESUMO-CLR   PIC X(80) VALUE
+           'TURMA (PROGCOB08)........: SEM FECHAMENTO DE TURMA HOJE'.
+       01 WRK-RESUMO-SHR   PIC X(80) VALUE
+           'FRETE (PROGCOB09).........: SEM LOTE DE PEDIDOS HOJE'.
+       01 WRK-RESUMO-SUM   PIC X(80) VALUE
+           'VENDAS (PROGCOB15)........: SEM FECHAMENTO DE VENDAS HOJE'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0200-LER-ULTIMA-LINHA-ARI.
+           PERFORM 0300-LER-ULTIMA-LINHA-CLR.
+           PERFORM 0400-LER-ULTIMA-LINHA-SHR.
+           PERFORM 0500-LER-VENDAS-DO-DIA.
+           PERFORM 0600-GRAVAR-OPSLOG.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB18'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB18'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0200-LER-ULTIMA-LINHA-ARI.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           MOVE ZEROS TO WRK-DATA-ARI.
+           OPEN INPUT ARI-REPORT-FILE.
+           IF WRK-FS-ARI = '00'
+               PERFORM UNTIL WRK-FIM-ARQ = 'Y'
+                   READ ARI-REPORT-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-ARQ
+                       NOT AT END
+                           IF ARI-LINHA(1:13) = 'DATA DO LOTE:'
+                               MOVE ARI-LINHA(14:8) TO WRK-DATA-ARI
+                           ELSE
+                               IF ARI-LINHA NOT = SPACES
+                                   MOVE ARI-LINHA TO WRK-RESUMO-ARI
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARI-REPORT-FILE
+               IF WRK-DATA-ARI NOT = WRK-DATA-HOJE
+                   MOVE SPACES TO WRK-RESUMO-ARI
+                   STRING 'ARITMETICA (PROGCOB05)...: SEM MOVIMENTO'
+                       ' EM LOTE HOJE'
+                       DELIMITED BY SIZE INTO WRK-RESUMO-ARI
+               END-IF
+           END-IF.
+       0300-LER-ULTIMA-LINHA-CLR.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           MOVE ZEROS TO WRK-DATA-CLR.
+           OPEN INPUT CLR-REPORT-FILE.
+           IF WRK-FS-CLR = '00'
+               PERFORM UNTIL WRK-FIM-ARQ = 'Y'
+                   READ CLR-REPORT-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-ARQ
+                       NOT AT END
+                           IF CLR-LINHA-IN(1:13) = 'DATA DO LOTE:'
+                               MOVE CLR-LINHA-IN(14:8) TO WRK-DATA-CLR
+                           ELSE
+                               IF CLR-LINHA-IN NOT = SPACES
+                                   MOVE CLR-LINHA-IN TO WRK-RESUMO-CLR
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CLR-REPORT-FILE
+               IF WRK-DATA-CLR NOT = WRK-DATA-HOJE
+                   MOVE SPACES TO WRK-RESUMO-CLR
+                   STRING 'TURMA (PROGCOB08)........: SEM FECHAMENTO'
+                       ' DE TURMA HOJE'
+                       DELIMITED BY SIZE INTO WRK-RESUMO-CLR
+               END-IF
+           END-IF.
+       0400-LER-ULTIMA-LINHA-SHR.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           MOVE ZEROS TO WRK-DATA-SHR.
+           OPEN INPUT SHR-REPORT-FILE.
+           IF WRK-FS-SHR = '00'
+               PERFORM UNTIL WRK-FIM-ARQ = 'Y'
+                   READ SHR-REPORT-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-ARQ
+                       NOT AT END
+                           IF SHR-LINHA-IN(1:13) = 'DATA DO LOTE:'
+                               MOVE SHR-LINHA-IN(14:8) TO WRK-DATA-SHR
+                           ELSE
+                               IF SHR-LINHA-IN NOT = SPACES
+                                   MOVE SHR-LINHA-IN TO WRK-RESUMO-SHR
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SHR-REPORT-FILE
+               IF WRK-DATA-SHR NOT = WRK-DATA-HOJE
+                   MOVE SPACES TO WRK-RESUMO-SHR
+                   STRING 'FRETE (PROGCOB09).........: SEM LOTE'
+                       ' DE PEDIDOS HOJE'
+                       DELIMITED BY SIZE INTO WRK-RESUMO-SHR
+               END-IF
+           END-IF.
+       0500-LER-VENDAS-DO-DIA.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           MOVE 'N' TO WRK-ACHOU-VENDA.
+           OPEN INPUT SALES-SUMMARY-FILE.
+           IF WRK-FS-SUM = '00'
+               PERFORM UNTIL WRK-FIM-ARQ = 'Y'
+                   READ SALES-SUMMARY-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-ARQ
+                       NOT AT END
+                           IF SUM-DATA = WRK-DATA-HOJE
+                               MOVE 'S' TO WRK-ACHOU-VENDA
+                               STRING
+                                   'VENDAS (PROGCOB15)........: QTD '
+                                   SUM-QTD '  TOTAL ' SUM-ACUM
+                                   '  MEDIA ' SUM-MEDIA
+                                   DELIMITED BY SIZE INTO WRK-RESUMO-SUM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-SUMMARY-FILE
+           END-IF.
+       0600-GRAVAR-OPSLOG.
+           OPEN EXTEND OPS-LOG-FILE.
+           IF WRK-FS-OPS NOT = '00'
+               OPEN OUTPUT OPS-LOG-FILE
+           END-IF.
+           MOVE SPACES TO OPS-LINHA.
+           STRING '=== FECHAMENTO DO DIA ' WRK-DATA-HOJE ' ==='
+               DELIMITED BY SIZE INTO OPS-LINHA.
+           WRITE OPS-LINHA.
+           WRITE OPS-LINHA FROM WRK-RESUMO-ARI.
+           WRITE OPS-LINHA FROM WRK-RESUMO-CLR.
+           WRITE OPS-LINHA FROM WRK-RESUMO-SHR.
+           WRITE OPS-LINHA FROM WRK-RESUMO-SUM.
+           MOVE SPACES TO OPS-LINHA.
+           WRITE OPS-LINHA.
+           CLOSE OPS-LOG-FILE.
