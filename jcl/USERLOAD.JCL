@@ -0,0 +1,14 @@
+//USERLOAD JOB (ACCTNO),'CARGA USER-MASTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* CARGA INICIAL DO USER-MASTER INDEXADO (PROGCOB21)
+//* EXECUTAR UMA UNICA VEZ AO CONVERTER O USER-MASTER DE
+//* SEQUENCIAL (USERSEQ) PARA ORGANIZATION INDEXED, ANTES DO
+//* PRIMEIRO ACESSO PELO PROGCOB10
+//*********************************************************
+//STEP21   EXEC PGM=PROGCOB21
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//USERSEQ  DD DSN=PROD.COBOL.USERSEQ,DISP=SHR
+//USERMAST DD DSN=PROD.COBOL.USERMAST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=22
+//SYSOUT   DD SYSOUT=*
