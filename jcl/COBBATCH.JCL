@@ -0,0 +1,47 @@
+//COBBATCH JOB (ACCTNO),'UTILITARIOS PROGCOB',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* CADEIA NOTURNA DOS UTILITARIOS PROGCOBXX
+//* ENCADEIA PROGCOB03 (DATA), PROGCOB09 (FRETE),
+//* PROGCOB13 (TABUADA) E PROGCOB15 (VENDAS) EM LOTE, SEM
+//* DEPENDER DE OPERADOR DIGITANDO RESPOSTA EM CONSOLE
+//*********************************************************
+//STEP03   EXEC PGM=PROGCOB03
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP09   EXEC PGM=PROGCOB09
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TARIFAUF DD DSN=PROD.COBOL.TARIFAUF,DISP=SHR
+//ORDERFILE DD DSN=PROD.COBOL.ORDERFILE,DISP=SHR
+//SHIPREL  DD DSN=PROD.COBOL.SHIPREL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+B
+/*
+//*
+//STEP13   EXEC PGM=PROGCOB13
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TABREL   DD DSN=PROD.COBOL.TABREL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+07
+01
+10
+S
+N
+/*
+//*
+//STEP15   EXEC PGM=PROGCOB15
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SALESTXN DD DSN=PROD.COBOL.SALESTXN,DISP=SHR
+//SALESSUM DD DSN=PROD.COBOL.SALESSUM,DISP=SHR
+//CKPT15   DD DSN=PROD.COBOL.CKPT15,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=17
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+N
+/*
