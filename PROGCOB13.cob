@@ -1,34 +1,184 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB13.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER UM NUMERO E GERAR TABUADA DE 1 A 10
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUMERO   PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR PIC 9(02) VALUE 1.
-       77 WRK-RESUL    PIC 9(03) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-           ACCEPT WRK-NUMERO FROM CONSOLE.
-       0200-PROCESSAR.
-           PERFORM 10 TIMES
-                   COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
-                   ADD 1 TO WRK-CONTADOR
-           END-PERFORM.
-       0300-FINALIZAR.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB13.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER UM NUMERO E GERAR TABUADA DE 1 A 10
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = FAIXA DA TABUADA CONFIGURAVEL PELO OPERADOR
+      * MANUTENCAO = RELATORIO EM TABREL COM CABECALHO E PAGINACAO
+      * MANUTENCAO = MODO QUIZ OCULTA RESULTADO E GERA GABARITO SEPARADO
+      * MANUTENCAO = ENTRADAS NUMERICAS VALIDADAS ANTES DO CALCULO
+      * MANUTENCAO = CABECALHO DO RELATORIO PADRONIZADO VIA RELHEAD.COB
+      * MANUTENCAO = INICIO/FIM DA FAIXA ACEITAM BRANCO PARA O DEFAULT
+      * (PARAGRAFO PROPRIO, EM VEZ DE VALNUM.COB, QUE SEMPRE EXIGE NUMERO)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-REPORT-FILE ASSIGN TO 'TABREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRL.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA-REPORT-FILE.
+       01  TRL-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-NUMERO      PIC 9(02) VALUE ZEROS.
+       77 WRK-INICIO      PIC 9(02) VALUE 1.
+       77 WRK-FIM         PIC 9(02) VALUE 10.
+       77 WRK-CONTADOR    PIC 9(02) VALUE 1.
+       77 WRK-RESUL       PIC 9(04) VALUE ZEROS.
+       77 WRK-MODO-REL    PIC X(01) VALUE 'N'.
+       77 WRK-MODO-QUIZ   PIC X(01) VALUE 'N'.
+       77 WRK-FS-TRL      PIC X(02) VALUE SPACES.
+       77 WRK-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+       77 WRK-PAGINA      PIC 9(02) VALUE ZEROS.
+       77 WRK-LINHAS-PAG  PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-LINHAS  PIC 9(02) VALUE 10.
+       77 WRK-INICIO-X    PIC X(02) VALUE SPACES.
+       77 WRK-FIM-X       PIC X(02) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-NUMERO > 0
+               PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB13'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB13'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-INICIALIZAR.
+           PERFORM 0105-RECEBER-NUMERO.
+           PERFORM 0106-RECEBER-INICIO.
+           PERFORM 0107-RECEBER-FIM.
+           IF WRK-INICIO = 0
+               MOVE 1 TO WRK-INICIO
+           END-IF.
+           IF WRK-FIM = 0 OR WRK-FIM < WRK-INICIO
+               MOVE 10 TO WRK-FIM
+           END-IF.
+           DISPLAY 'GERAR RELATORIO IMPRESSO (S/N): '.
+           ACCEPT WRK-MODO-REL FROM CONSOLE.
+           DISPLAY 'MODO QUIZ - OCULTAR RESULTADO (S/N): '.
+           ACCEPT WRK-MODO-QUIZ FROM CONSOLE.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0105-RECEBER-NUMERO==,
+                     ==CAMPO-NOME== BY ==WRK-NUMERO==,
+                     ==TEXTO-PROMPT== BY =='NUMERO DA TABUADA: '==.
+       0106-RECEBER-INICIO.
+           DISPLAY 'INICIO DA FAIXA (EM BRANCO = 1): '.
+           ACCEPT WRK-INICIO-X FROM CONSOLE.
+           PERFORM UNTIL WRK-INICIO-X = SPACES
+                   OR WRK-INICIO-X IS NUMERIC
+               DISPLAY 'VALOR INVALIDO - DIGITE APENAS NUMEROS OU DEIXE'
+               DISPLAY 'EM BRANCO: '
+               DISPLAY 'INICIO DA FAIXA (EM BRANCO = 1): '
+               ACCEPT WRK-INICIO-X FROM CONSOLE
+           END-PERFORM.
+           IF WRK-INICIO-X = SPACES
+               MOVE 1 TO WRK-INICIO
+           ELSE
+               MOVE WRK-INICIO-X TO WRK-INICIO
+           END-IF.
+       0107-RECEBER-FIM.
+           DISPLAY 'FIM DA FAIXA (EM BRANCO = 10): '.
+           ACCEPT WRK-FIM-X FROM CONSOLE.
+           PERFORM UNTIL WRK-FIM-X = SPACES
+                   OR WRK-FIM-X IS NUMERIC
+               DISPLAY 'VALOR INVALIDO - DIGITE APENAS NUMEROS OU DEIXE'
+               DISPLAY 'EM BRANCO: '
+               DISPLAY 'FIM DA FAIXA (EM BRANCO = 10): '
+               ACCEPT WRK-FIM-X FROM CONSOLE
+           END-PERFORM.
+           IF WRK-FIM-X = SPACES
+               MOVE 10 TO WRK-FIM
+           ELSE
+               MOVE WRK-FIM-X TO WRK-FIM
+           END-IF.
+       0200-PROCESSAR.
+           IF WRK-MODO-REL = 'S' OR WRK-MODO-REL = 's'
+               MOVE ZEROS TO WRK-PAGINA
+               OPEN OUTPUT TABUADA-REPORT-FILE
+               PERFORM 0210-IMPRIMIR-CABECALHO
+           END-IF.
+           PERFORM VARYING WRK-CONTADOR FROM WRK-INICIO BY 1
+                   UNTIL WRK-CONTADOR > WRK-FIM
+               PERFORM 0220-IMPRIMIR-LINHA
+           END-PERFORM.
+           IF WRK-MODO-QUIZ = 'S' OR WRK-MODO-QUIZ = 's'
+               PERFORM 0250-IMPRIMIR-GABARITO
+           END-IF.
+           IF WRK-MODO-REL = 'S' OR WRK-MODO-REL = 's'
+               CLOSE TABUADA-REPORT-FILE
+           END-IF.
+       0210-IMPRIMIR-CABECALHO.
+           MOVE ZEROS TO WRK-LINHAS-PAG.
+           PERFORM 0215-GERAR-CABECALHO-PADRAO.
+       COPY 'RELHEAD.COB'
+           REPLACING ==PARA-NOME== BY ==0215-GERAR-CABECALHO-PADRAO==,
+                     ==LINHA-NOME== BY ==TRL-LINHA==,
+                     ==TITULO-PROGRAMA== BY
+                         =='TABUADA DO NUMERO ' WRK-NUMERO==,
+                     ==PAGINA-NOME== BY ==WRK-PAGINA==,
+                     ==DATA-NOME== BY ==WRK-DATA-HOJE==.
+       0220-IMPRIMIR-LINHA.
+           COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR.
+           IF WRK-MODO-QUIZ = 'S' OR WRK-MODO-QUIZ = 's'
+               MOVE SPACES TO TRL-LINHA
+               STRING WRK-NUMERO ' X ' WRK-CONTADOR ' = '
+                   DELIMITED BY SIZE INTO TRL-LINHA
+           ELSE
+               MOVE SPACES TO TRL-LINHA
+               STRING WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                   DELIMITED BY SIZE INTO TRL-LINHA
+           END-IF.
+           IF WRK-MODO-REL = 'S' OR WRK-MODO-REL = 's'
+               IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS
+                   PERFORM 0210-IMPRIMIR-CABECALHO
+               END-IF
+               WRITE TRL-LINHA
+               ADD 1 TO WRK-LINHAS-PAG
+           ELSE
+               DISPLAY TRL-LINHA
+           END-IF.
+       0250-IMPRIMIR-GABARITO.
+           IF WRK-MODO-REL = 'S' OR WRK-MODO-REL = 's'
+               MOVE SPACES TO TRL-LINHA
+               WRITE TRL-LINHA
+               MOVE 'GABARITO'
+                   TO TRL-LINHA
+               WRITE TRL-LINHA
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'GABARITO'
+           END-IF.
+           PERFORM VARYING WRK-CONTADOR FROM WRK-INICIO BY 1
+                   UNTIL WRK-CONTADOR > WRK-FIM
+               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
+               MOVE SPACES TO TRL-LINHA
+               STRING WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                   DELIMITED BY SIZE INTO TRL-LINHA
+               IF WRK-MODO-REL = 'S' OR WRK-MODO-REL = 's'
+                   IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS
+                       PERFORM 0210-IMPRIMIR-CABECALHO
+                   END-IF
+                   WRITE TRL-LINHA
+                   ADD 1 TO WRK-LINHAS-PAG
+               ELSE
+                   DISPLAY TRL-LINHA
+               END-IF
+           END-PERFORM.
+       0300-FINALIZAR.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
