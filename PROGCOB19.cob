@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB19.
+      ****************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = ESTATISTICAS DAS MEDIAS GRAVADAS EM TRANSCRIPT-FILE
+      * (PROGCOB07/08/12) - MEDIA GERAL, DESVIO PADRAO E HISTOGRAMA
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = HISTOGRAMA PASSA A CLASSIFICAR POR TRN-STATUS
+      * (APROVADO/RECUPERACAO/REPROVADO), CONFORME SOLICITADO, EM VEZ
+      * DE FAIXA NUMERICA DE TRN-MEDIA
+      * MANUTENCAO = MEDIA GERAL E DESVIO PADRAO EDITADOS ANTES DE IR
+      * PRO GRADESTAT
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO 'TRANSCPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRN.
+           SELECT STAT-REPORT-FILE ASSIGN TO 'GRADESTAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-STA.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRIPT-FILE.
+       01  TRN-REC.
+           02 TRN-ID       PIC 9(06).
+           02 TRN-NOTA1    PIC 9(02).
+           02 TRN-NOTA2    PIC 9(02).
+           02 TRN-MEDIA    PIC 9(02)V9.
+           02 TRN-STATUS   PIC X(11).
+       FD  STAT-REPORT-FILE.
+       01  STA-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-FS-TRN      PIC X(02) VALUE SPACES.
+       77 WRK-FS-STA      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-TRN     PIC X(01) VALUE 'N'.
+       77 WRK-QTD-ALUNOS  PIC 9(06) VALUE ZEROS.
+       77 WRK-SOMA-MEDIAS PIC 9(09)V9 VALUE ZEROS.
+       77 WRK-SOMA-QUAD   PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-VARIANCIA   PIC 9(07)V9999 VALUE ZEROS.
+       77 WRK-DESVIO      PIC 9(03)V9999 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL-ED PIC ZZ9.99   VALUE ZEROS.
+       77 WRK-DESVIO-ED      PIC ZZ9.9999 VALUE ZEROS.
+       77 WRK-IND-FAIXA   PIC 9(01) VALUE ZEROS.
+       01 WRK-HISTOGRAMA.
+           02 WRK-FAIXA OCCURS 3 TIMES PIC 9(06) VALUE ZEROS.
+       01 WRK-LEGENDA-FAIXA.
+           02 WRK-LF PIC X(11) OCCURS 3 TIMES VALUES
+               'APROVADO   ' 'RECUPERACAO' 'REPROVADO  '.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0100-ACUMULAR-NOTAS.
+           PERFORM 0200-CALCULAR-ESTATISTICAS.
+           PERFORM 0300-GRAVAR-RELATORIO.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB19'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB19'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-ACUMULAR-NOTAS.
+           MOVE ZEROS TO WRK-QTD-ALUNOS WRK-SOMA-MEDIAS WRK-SOMA-QUAD.
+           MOVE ZEROS TO WRK-FAIXA(1) WRK-FAIXA(2) WRK-FAIXA(3).
+           MOVE 'N' TO WRK-FIM-TRN.
+           OPEN INPUT TRANSCRIPT-FILE.
+           IF WRK-FS-TRN = '00'
+               PERFORM UNTIL WRK-FIM-TRN = 'Y'
+                   READ TRANSCRIPT-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-TRN
+                       NOT AT END
+                           PERFORM 0110-ACUMULAR-UM-ALUNO
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSCRIPT-FILE
+           END-IF.
+       0110-ACUMULAR-UM-ALUNO.
+           ADD 1 TO WRK-QTD-ALUNOS.
+           ADD TRN-MEDIA TO WRK-SOMA-MEDIAS.
+           COMPUTE WRK-SOMA-QUAD = WRK-SOMA-QUAD +
+               (TRN-MEDIA * TRN-MEDIA).
+           PERFORM 0120-CLASSIFICAR-FAIXA.
+       0120-CLASSIFICAR-FAIXA.
+           EVALUATE TRN-STATUS
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-FAIXA(1)
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-FAIXA(2)
+               WHEN OTHER
+                   ADD 1 TO WRK-FAIXA(3)
+           END-EVALUATE.
+       0200-CALCULAR-ESTATISTICAS.
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                   WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+               COMPUTE WRK-VARIANCIA ROUNDED =
+                   (WRK-SOMA-QUAD / WRK-QTD-ALUNOS) -
+                   (WRK-MEDIA-GERAL * WRK-MEDIA-GERAL)
+               IF WRK-VARIANCIA > 0
+                   COMPUTE WRK-DESVIO ROUNDED =
+                       FUNCTION SQRT(WRK-VARIANCIA)
+               ELSE
+                   MOVE ZEROS TO WRK-DESVIO
+               END-IF
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA-GERAL WRK-VARIANCIA WRK-DESVIO
+           END-IF.
+       0300-GRAVAR-RELATORIO.
+           OPEN OUTPUT STAT-REPORT-FILE.
+           MOVE SPACES TO STA-LINHA.
+           STRING 'ESTATISTICA DE NOTAS - TOTAL DE ALUNOS: '
+               WRK-QTD-ALUNOS DELIMITED BY SIZE INTO STA-LINHA.
+           WRITE STA-LINHA.
+           MOVE WRK-MEDIA-GERAL TO WRK-MEDIA-GERAL-ED.
+           MOVE SPACES TO STA-LINHA.
+           STRING 'MEDIA GERAL...: ' WRK-MEDIA-GERAL-ED
+               DELIMITED BY SIZE INTO STA-LINHA.
+           WRITE STA-LINHA.
+           MOVE WRK-DESVIO TO WRK-DESVIO-ED.
+           MOVE SPACES TO STA-LINHA.
+           STRING 'DESVIO PADRAO.: ' WRK-DESVIO-ED
+               DELIMITED BY SIZE INTO STA-LINHA.
+           WRITE STA-LINHA.
+           MOVE SPACES TO STA-LINHA.
+           WRITE STA-LINHA.
+           MOVE SPACES TO STA-LINHA.
+           STRING 'HISTOGRAMA DE STATUS:'
+               DELIMITED BY SIZE INTO STA-LINHA.
+           WRITE STA-LINHA.
+           PERFORM VARYING WRK-IND-FAIXA FROM 1 BY 1
+                   UNTIL WRK-IND-FAIXA > 3
+               PERFORM 0310-GRAVAR-LINHA-FAIXA
+           END-PERFORM.
+           CLOSE STAT-REPORT-FILE.
+       0310-GRAVAR-LINHA-FAIXA.
+           MOVE SPACES TO STA-LINHA.
+           STRING WRK-LF(WRK-IND-FAIXA) DELIMITED BY SIZE
+                  ': ' WRK-FAIXA(WRK-IND-FAIXA) DELIMITED BY SIZE
+               INTO STA-LINHA.
+           WRITE STA-LINHA.
