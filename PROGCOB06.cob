@@ -1,26 +1,168 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB06.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = USO DO SINAL (- +)
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1  PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2  PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL PIC S9(04) VALUE ZEROS.
-       77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '======================'.
-           DISPLAY 'NUMERO1..' WRK-NUM1.
-           DISPLAY 'NUMERO2..' WRK-NUM2.
-      *************SUBTRAÇÃO
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRACAO.. ' WRK-RESUL-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = USO DO SINAL (- +)
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = GRAVA CADA SUBTRACAO EM LEDGER-FILE COM SALDO CORRIDO
+      * MANUTENCAO = WRK-NUM1/WRK-NUM2 VALIDADOS COMO NUMERICOS
+      * MANUTENCAO = MODO REVERSAO GRAVA LANCAMENTO DE ESTORNO REFERENTE
+      *   A UM LED-SEQ JA EXISTENTE, SEM APAGAR O LANCAMENTO ORIGINAL
+      * MANUTENCAO = LED-REF-SEQ GRAVA O SEQ ORIGINAL NO LANCAMENTO DE
+      *   ESTORNO, PARA O PROPRIO LEDGER MOSTRAR A REFERENCIA (ZERO NUM
+      *   LANCAMENTO NORMAL)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO 'LEDGER'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LED.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       01  LED-REC.
+           02 LED-SEQ      PIC 9(06).
+           02 LED-DATA     PIC 9(08).
+           02 LED-VALOR    PIC S9(06).
+           02 LED-SALDO    PIC S9(06).
+           02 LED-ALERTA   PIC X(01).
+           02 LED-TIPO     PIC X(01).
+           02 LED-REF-SEQ  PIC 9(06).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-NUM1      PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM2      PIC 9(02) VALUE ZEROS.
+       77 WRK-RESUL     PIC S9(04) VALUE ZEROS.
+       77 WRK-RESUL-ED  PIC -ZZ9 VALUE ZEROS.
+       77 WRK-FS-LED    PIC X(02) VALUE SPACES.
+       77 WRK-FIM-LED   PIC X(01) VALUE 'N'.
+       77 WRK-SALDO     PIC S9(06) VALUE ZEROS.
+       77 WRK-DATA-HOJE PIC 9(08) VALUE ZEROS.
+       77 WRK-LIMITE-ALERTA PIC S9(06) VALUE -500.
+       77 WRK-ALERTA    PIC X(01) VALUE 'N'.
+       77 WRK-MODO      PIC X(01) VALUE 'I'.
+       77 WRK-TIPO      PIC X(01) VALUE 'N'.
+       77 WRK-SEQ       PIC 9(06) VALUE ZEROS.
+       77 WRK-ULT-SEQ   PIC 9(06) VALUE ZEROS.
+       77 WRK-SEQ-REVERSAO    PIC 9(06) VALUE ZEROS.
+       77 WRK-VALOR-REVERSAO  PIC S9(06) VALUE ZEROS.
+       77 WRK-REF-SEQ         PIC 9(06) VALUE ZEROS.
+       77 WRK-ACHOU-SEQ PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           DISPLAY 'MODO (I-LANCAMENTO / R-REVERSAO DE LANCAMENTO): '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           IF WRK-MODO = 'R' OR WRK-MODO = 'r'
+               PERFORM 0130-PROCESSAR-REVERSAO
+           ELSE
+               PERFORM 0105-RECEBER-NUM1
+               PERFORM 0106-RECEBER-NUM2
+               DISPLAY '======================'
+               DISPLAY 'NUMERO1..' WRK-NUM1
+               DISPLAY 'NUMERO2..' WRK-NUM2
+      *************SUBTRAÇÃO
+               SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL
+               MOVE WRK-RESUL TO WRK-RESUL-ED
+               DISPLAY 'SUBTRACAO.. ' WRK-RESUL-ED
+               MOVE 'N' TO WRK-TIPO
+               MOVE ZEROS TO WRK-REF-SEQ
+               PERFORM 0120-VERIFICAR-ALERTA
+               PERFORM 0100-GRAVAR-LEDGER
+           END-IF.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB06'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB06'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0105-RECEBER-NUM1==,
+                     ==CAMPO-NOME== BY ==WRK-NUM1==,
+                     ==TEXTO-PROMPT== BY =='PRIMEIRO NUMERO: '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0106-RECEBER-NUM2==,
+                     ==CAMPO-NOME== BY ==WRK-NUM2==,
+                     ==TEXTO-PROMPT== BY =='SEGUNDO NUMERO: '==.
+       0100-GRAVAR-LEDGER.
+           PERFORM 0110-LER-SALDO-ANTERIOR.
+           ADD WRK-RESUL TO WRK-SALDO.
+           ADD 1 TO WRK-ULT-SEQ GIVING WRK-SEQ.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND LEDGER-FILE.
+           IF WRK-FS-LED NOT = '00'
+               OPEN OUTPUT LEDGER-FILE
+           END-IF.
+           MOVE WRK-SEQ TO LED-SEQ.
+           MOVE WRK-DATA-HOJE TO LED-DATA.
+           MOVE WRK-RESUL TO LED-VALOR.
+           MOVE WRK-SALDO TO LED-SALDO.
+           MOVE WRK-ALERTA TO LED-ALERTA.
+           MOVE WRK-TIPO TO LED-TIPO.
+           MOVE WRK-REF-SEQ TO LED-REF-SEQ.
+           WRITE LED-REC.
+           CLOSE LEDGER-FILE.
+           DISPLAY 'LANCAMENTO GRAVADO - SEQ: ' WRK-SEQ.
+       0120-VERIFICAR-ALERTA.
+           IF WRK-RESUL < WRK-LIMITE-ALERTA
+               MOVE 'S' TO WRK-ALERTA
+               DISPLAY '*** ALERTA: QUEDA NEGATIVA ACIMA DO LIMITE ***'
+           ELSE
+               MOVE 'N' TO WRK-ALERTA
+           END-IF.
+       0110-LER-SALDO-ANTERIOR.
+           MOVE ZEROS TO WRK-SALDO WRK-ULT-SEQ.
+           MOVE 'N' TO WRK-FIM-LED.
+           OPEN INPUT LEDGER-FILE.
+           IF WRK-FS-LED = '00'
+               PERFORM UNTIL WRK-FIM-LED = 'Y'
+                   READ LEDGER-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-LED
+                       NOT AT END
+                           MOVE LED-SALDO TO WRK-SALDO
+                           MOVE LED-SEQ TO WRK-ULT-SEQ
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE LEDGER-FILE.
+       0130-PROCESSAR-REVERSAO.
+           DISPLAY 'NUMERO SEQUENCIAL DO LANCAMENTO A REVERTER: '.
+           ACCEPT WRK-SEQ-REVERSAO FROM CONSOLE.
+           PERFORM 0140-LOCALIZAR-LANCAMENTO.
+           IF WRK-ACHOU-SEQ = 'S'
+               COMPUTE WRK-RESUL = WRK-VALOR-REVERSAO * -1
+               MOVE WRK-RESUL TO WRK-RESUL-ED
+               DISPLAY 'LANCAMENTO DE REVERSAO.. ' WRK-RESUL-ED
+               MOVE 'C' TO WRK-TIPO
+               MOVE WRK-SEQ-REVERSAO TO WRK-REF-SEQ
+               PERFORM 0120-VERIFICAR-ALERTA
+               PERFORM 0100-GRAVAR-LEDGER
+           ELSE
+               DISPLAY 'LANCAMENTO NAO ENCONTRADO PARA O SEQ INFORMADO'
+           END-IF.
+       0140-LOCALIZAR-LANCAMENTO.
+           MOVE 'N' TO WRK-FIM-LED WRK-ACHOU-SEQ.
+           OPEN INPUT LEDGER-FILE.
+           IF WRK-FS-LED = '00'
+               PERFORM UNTIL WRK-FIM-LED = 'Y'
+                   READ LEDGER-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-LED
+                       NOT AT END
+                           IF LED-SEQ = WRK-SEQ-REVERSAO
+                               MOVE LED-VALOR TO WRK-VALOR-REVERSAO
+                               MOVE 'S' TO WRK-ACHOU-SEQ
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE LEDGER-FILE.
