@@ -0,0 +1,18 @@
+      *> COPY ... REPLACING PARA-NOME, LINHA-NOME, TITULO-PROGRAMA,
+      *> PAGINA-NOME E DATA-NOME
+      *> PARA-NOME = NOME DO PARAGRAFO GERADO (UNICO POR CHAMADA)
+      *> LINHA-NOME = REGISTRO DE SAIDA DO RELATORIO (01 PIC X(80))
+      *> TITULO-PROGRAMA = LITERAL (OU LITERAL + CAMPOS) COM O TITULO
+      *> PAGINA-NOME = CONTADOR NUMERICO DE PAGINA DO CHAMADOR
+      *> DATA-NOME = CAMPO PIC 9(08) ONDE A DATA DO SISTEMA E GRAVADA
+       PARA-NOME.
+           ACCEPT DATA-NOME FROM DATE YYYYMMDD.
+           ADD 1 TO PAGINA-NOME.
+           MOVE SPACES TO LINHA-NOME.
+           STRING TITULO-PROGRAMA
+                  '   DATA: ' DATA-NOME
+                  '   PAGINA: ' PAGINA-NOME
+               DELIMITED BY SIZE INTO LINHA-NOME.
+           WRITE LINHA-NOME.
+           MOVE SPACES TO LINHA-NOME.
+           WRITE LINHA-NOME.
