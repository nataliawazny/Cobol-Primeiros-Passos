@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB20.
+      ****************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = CONFERIR O TOTAL DE SALESSUM (PROGCOB15) CONTRA O
+      * TOTAL INDEPENDENTE DA FITA DE REGISTRADORA/POS (REGTAPE) E
+      * GERAR RELATORIO DE DIVERGENCIA
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = CONFRONTO RESTRITO AO DIA DE HOJE EM AMBOS OS LADOS
+      * MANUTENCAO = TOTAIS DO DIA ACUMULADOS, NAO SUBSTITUIDOS, PARA
+      * SUPORTAR MAIS DE UM REGISTRO POR DIA EM QUALQUER DOS DOIS LADOS
+      * MANUTENCAO = TOTAIS E DIFERENCA EDITADOS ANTES DE IR PRO RECONREL
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-SUMMARY-FILE ASSIGN TO 'SALESSUM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SUM.
+           SELECT REGISTER-TAPE-FILE ASSIGN TO 'REGTAPE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REG.
+           SELECT RECON-REPORT-FILE ASSIGN TO 'RECONREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REC.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-SUMMARY-FILE.
+       01  SUM-REC.
+           02 SUM-DATA     PIC 9(08).
+           02 SUM-QTD      PIC 9(06).
+           02 SUM-ACUM     PIC 9(09)V99.
+           02 SUM-MEDIA    PIC 9(07)V99.
+       FD  REGISTER-TAPE-FILE.
+       01  REG-REC.
+           02 REG-DATA     PIC 9(08).
+           02 REG-TOTAL    PIC 9(09)V99.
+       FD  RECON-REPORT-FILE.
+       01  REC-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-FS-SUM       PIC X(02) VALUE SPACES.
+       77 WRK-FS-REG       PIC X(02) VALUE SPACES.
+       77 WRK-FS-REC       PIC X(02) VALUE SPACES.
+       77 WRK-FIM-SUM      PIC X(01) VALUE 'N'.
+       77 WRK-FIM-REG      PIC X(01) VALUE 'N'.
+       77 WRK-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+       77 WRK-TOTAL-SALESSUM PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-TAPE     PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-DIFERENCA       PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-TOLERANCIA       PIC 9(04)V99 VALUE 0.01.
+       77 WRK-SITUACAO         PIC X(11) VALUE SPACES.
+       77 WRK-TOTAL-SALESSUM-ED PIC Z(08)9.99 VALUE ZEROS.
+       77 WRK-TOTAL-TAPE-ED     PIC Z(08)9.99 VALUE ZEROS.
+       77 WRK-DIFERENCA-ED      PIC -Z(08)9.99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0100-LER-ULTIMO-SALESSUM.
+           PERFORM 0200-LER-ULTIMA-FITA.
+           PERFORM 0300-COMPARAR-TOTAIS.
+           PERFORM 0400-GRAVAR-RELATORIO.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB20'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB20'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-LER-ULTIMO-SALESSUM.
+           MOVE ZEROS TO WRK-TOTAL-SALESSUM.
+           MOVE 'N' TO WRK-FIM-SUM.
+           OPEN INPUT SALES-SUMMARY-FILE.
+           IF WRK-FS-SUM = '00'
+               PERFORM UNTIL WRK-FIM-SUM = 'Y'
+                   READ SALES-SUMMARY-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-SUM
+                       NOT AT END
+                           IF SUM-DATA = WRK-DATA-HOJE
+                               ADD SUM-ACUM TO WRK-TOTAL-SALESSUM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-SUMMARY-FILE
+           ELSE
+               DISPLAY 'SALESSUM INDISPONIVEL'
+           END-IF.
+       0200-LER-ULTIMA-FITA.
+           MOVE ZEROS TO WRK-TOTAL-TAPE.
+           MOVE 'N' TO WRK-FIM-REG.
+           OPEN INPUT REGISTER-TAPE-FILE.
+           IF WRK-FS-REG = '00'
+               PERFORM UNTIL WRK-FIM-REG = 'Y'
+                   READ REGISTER-TAPE-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-REG
+                       NOT AT END
+                           IF REG-DATA = WRK-DATA-HOJE
+                               ADD REG-TOTAL TO WRK-TOTAL-TAPE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REGISTER-TAPE-FILE
+           ELSE
+               DISPLAY 'REGTAPE INDISPONIVEL'
+           END-IF.
+       0300-COMPARAR-TOTAIS.
+           COMPUTE WRK-DIFERENCA = WRK-TOTAL-SALESSUM - WRK-TOTAL-TAPE.
+           IF FUNCTION ABS(WRK-DIFERENCA) <= WRK-TOLERANCIA
+               MOVE 'CONFERE' TO WRK-SITUACAO
+           ELSE
+               MOVE 'DIVERGENTE' TO WRK-SITUACAO
+           END-IF.
+           DISPLAY 'TOTAL SALESSUM: ' WRK-TOTAL-SALESSUM.
+           DISPLAY 'TOTAL FITA REGISTRADORA: ' WRK-TOTAL-TAPE.
+           DISPLAY 'DIFERENCA: ' WRK-DIFERENCA.
+           DISPLAY 'SITUACAO: ' WRK-SITUACAO.
+       0400-GRAVAR-RELATORIO.
+           MOVE WRK-TOTAL-SALESSUM TO WRK-TOTAL-SALESSUM-ED.
+           MOVE WRK-TOTAL-TAPE TO WRK-TOTAL-TAPE-ED.
+           MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ED.
+           OPEN OUTPUT RECON-REPORT-FILE.
+           MOVE SPACES TO REC-LINHA.
+           STRING 'RECONCILIACAO DE VENDAS - SALESSUM X REGTAPE'
+               DELIMITED BY SIZE INTO REC-LINHA.
+           WRITE REC-LINHA.
+           MOVE SPACES TO REC-LINHA.
+           STRING 'TOTAL SALESSUM......: ' WRK-TOTAL-SALESSUM-ED
+               DELIMITED BY SIZE INTO REC-LINHA.
+           WRITE REC-LINHA.
+           MOVE SPACES TO REC-LINHA.
+           STRING 'TOTAL FITA REGISTRO.: ' WRK-TOTAL-TAPE-ED
+               DELIMITED BY SIZE INTO REC-LINHA.
+           WRITE REC-LINHA.
+           MOVE SPACES TO REC-LINHA.
+           STRING 'DIFERENCA............: ' WRK-DIFERENCA-ED
+               DELIMITED BY SIZE INTO REC-LINHA.
+           WRITE REC-LINHA.
+           MOVE SPACES TO REC-LINHA.
+           STRING 'SITUACAO.............: ' WRK-SITUACAO
+               DELIMITED BY SIZE INTO REC-LINHA.
+           WRITE REC-LINHA.
+           CLOSE RECON-REPORT-FILE.
