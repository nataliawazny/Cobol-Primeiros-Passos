@@ -0,0 +1,15 @@
+      *> COPY ... REPLACING PARA-NOME
+      *> PARA-NOME = NOME DO PARAGRAFO GERADO (UNICO POR CHAMADA)
+      *> TRADUZ WRK-STATUS PARA INGLES QUANDO WRK-IDIOMA = 'E'
+      *> REQUER 77 WRK-STATUS PIC X(11) E 77 WRK-IDIOMA PIC X(01)
+       PARA-NOME.
+           IF WRK-IDIOMA = 'E' OR WRK-IDIOMA = 'e'
+               EVALUATE WRK-STATUS
+                   WHEN 'APROVADO'
+                       MOVE 'PASS' TO WRK-STATUS
+                   WHEN 'RECUPERACAO'
+                       MOVE 'RETAKE' TO WRK-STATUS
+                   WHEN 'REPROVADO'
+                       MOVE 'FAIL' TO WRK-STATUS
+               END-EVALUATE
+           END-IF.
