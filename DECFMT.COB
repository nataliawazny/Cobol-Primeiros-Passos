@@ -0,0 +1,13 @@
+      *> COPY ... REPLACING PARA-NOME E CAMPO-NOME
+      *> PARA-NOME = NOME DO PARAGRAFO GERADO (UNICO POR CHAMADA)
+      *> CAMPO-NOME = CAMPO ALFANUMERICO EDITADO (VIRGULA DECIMAL,
+      *>   PONTO SEPARADOR DE MILHAR - SAIDA DE PIC COM DECIMAL-POINT
+      *>   IS COMMA) A SER CONVERTIDO PARA O FORMATO AMERICANO QUANDO
+      *>   SOLICITADO PELO OPERADOR
+      *> REQUER 77 WRK-FORMATO-NUM PIC X(01) ('B'=BRASIL / 'U'=EUA)
+       PARA-NOME.
+           IF WRK-FORMATO-NUM = 'U' OR WRK-FORMATO-NUM = 'u'
+               INSPECT CAMPO-NOME REPLACING ALL '.' BY ';'
+               INSPECT CAMPO-NOME REPLACING ALL ',' BY '.'
+               INSPECT CAMPO-NOME REPLACING ALL ';' BY ','
+           END-IF.
