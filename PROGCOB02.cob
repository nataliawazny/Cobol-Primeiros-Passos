@@ -1,16 +1,95 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB02.
-      ****************************************
-      * AREA DE COMENT�RIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER E IMPRIMIR UMA STRING
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME..' WRK-NOME.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB02.
+      ****************************************
+      * AREA DE COMENT�RIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER E IMPRIMIR UMA STRING
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = GRAVA CADASTRO EM CUSTOMER-MASTER (ID + DATA)
+      * MANUTENCAO = ENTRADA DO NOME VIA TELA (SCREEN SECTION)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-ID
+               FILE STATUS IS WRK-FS.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CM-RECORD.
+           02 CM-ID    PIC 9(06).
+           02 CM-NOME  PIC X(20).
+           02 CM-DATA  PIC 9(08).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-NOME     PIC X(20) VALUE SPACES.
+       77 WRK-FS       PIC X(02) VALUE SPACES.
+       77 WRK-FIM      PIC X(01) VALUE 'N'.
+       77 WRK-PROX-ID  PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME-OK  PIC X(01) VALUE 'N'.
+       SCREEN SECTION.
+       01  TELA-CADASTRO.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 01 VALUE 'CADASTRO DE CLIENTE'.
+           02 LINE 03 COLUMN 01 VALUE 'NOME: '.
+           02 LINE 03 COLUMN 07 PIC X(20) TO WRK-NOME.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0050-RECEBER-NOME.
+           DISPLAY 'NOME..' WRK-NOME.
+           PERFORM 0100-GRAVAR-CADASTRO.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB02'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB02'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0050-RECEBER-NOME.
+           MOVE 'N' TO WRK-NOME-OK.
+           PERFORM UNTIL WRK-NOME-OK = 'S'
+               DISPLAY TELA-CADASTRO
+               ACCEPT TELA-CADASTRO
+               IF WRK-NOME = SPACES OR WRK-NOME NOT ALPHABETIC
+                   DISPLAY 'NOME INVALIDO - DIGITE SOMENTE LETRAS'
+               ELSE
+                   MOVE 'S' TO WRK-NOME-OK
+               END-IF
+           END-PERFORM.
+       0100-GRAVAR-CADASTRO.
+           OPEN I-O CUSTOMER-MASTER.
+           IF WRK-FS = '35'
+               CLOSE CUSTOMER-MASTER
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+           PERFORM 0200-PROXIMO-ID.
+           MOVE WRK-PROX-ID TO CM-ID.
+           MOVE WRK-NOME TO CM-NOME.
+           ACCEPT CM-DATA FROM DATE YYYYMMDD.
+           WRITE CM-RECORD.
+           CLOSE CUSTOMER-MASTER.
+       0200-PROXIMO-ID.
+           MOVE ZEROS TO WRK-PROX-ID.
+           MOVE 'N' TO WRK-FIM.
+           PERFORM UNTIL WRK-FIM = 'Y'
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WRK-FIM
+                   NOT AT END
+                       IF CM-ID > WRK-PROX-ID
+                           MOVE CM-ID TO WRK-PROX-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WRK-PROX-ID.
