@@ -1,30 +1,292 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER 02 NOTAS, FAZER A MÉDIA E IMPRIMIR STATUS
-      * UTILIZAR COMANDO EVALUATE
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           DISPLAY 'MEDIA ' WRK-MEDIA.
-               EVALUATE WRK-MEDIA
-                   WHEN 6 THRU 10
-                       DISPLAY 'APROVADO'
-                   WHEN 2 THRU 5.9
-                       DISPLAY 'RECUPERACAO'
-                   WHEN OTHER
-                       DISPLAY 'REPROVADO'
-               END-EVALUATE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER 02 NOTAS, FAZER A MÉDIA E IMPRIMIR STATUS
+      * UTILIZAR COMANDO EVALUATE
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = GRAVA CADA VERIFICACAO EM TRANSCRIPT-FILE POR ALUNO
+      * MANUTENCAO = MODO BATCH GERA RESUMO DA TURMA EM CLASSREL
+      * MANUTENCAO = ENTRADAS NUMERICAS VALIDADAS ANTES DO CALCULO
+      * MANUTENCAO = EXPORTACAO OPCIONAL DO RESULTADO EM CSV (GRADECSV)
+      * MANUTENCAO = STATUS BILINGUE PT/EN VIA MSGSTAT.COB
+      * MANUTENCAO = DECIMAL-POINT IS COMMA PARA EDITAR PERCENTUAIS
+      * MANUTENCAO = RODAPE DA TURMA GRAVA DATA PARA CHECAGEM NO PROGCOB18
+      * MANUTENCAO = TRANSCRIPT-FILE/GRADECSV CONTINUAM COM 2 COLUNAS DE
+      * NOTA (TRN-NOTA1/2) POR COMPATIBILIDADE DE LAYOUT COM PROGCOB19;
+      * A MEDIA PONDERADA (TRN-MEDIA) JA REFLETE TODAS AS DISCIPLINAS
+      * MANUTENCAO = TURMA (MODO LOTE) FICA LIMITADA A 2 NOTAS SEM PESO,
+      * POIS O LAYOUT DE ROSTER-FILE NAO TRAZ PESO POR DISCIPLINA
+      * MANUTENCAO = MEDIA EDITADA (VIRGULA DECIMAL) ANTES DE IR PRO CSV
+      * MANUTENCAO = WRK-STATUS-TRN GUARDA O STATUS EM PORTUGUES ANTES DA
+      * TRADUCAO BILINGUE, PARA TRN-STATUS SEMPRE FICAR EM PORTUGUES NO
+      * TRANSCRIPT-FILE (PROGCOB19 CLASSIFICA O HISTOGRAMA POR ESSE VALOR)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO 'TRANSCPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRN.
+           SELECT ROSTER-FILE ASSIGN TO 'TURMA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TUR.
+           SELECT CLASS-REPORT-FILE ASSIGN TO 'CLASSREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CLR.
+           SELECT CSV-REPORT-FILE ASSIGN TO 'GRADECSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CSV.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRIPT-FILE.
+       01  TRN-REC.
+           02 TRN-ID       PIC 9(06).
+           02 TRN-NOTA1    PIC 9(02).
+           02 TRN-NOTA2    PIC 9(02).
+           02 TRN-MEDIA    PIC 9(02)V9.
+           02 TRN-STATUS   PIC X(11).
+       FD  ROSTER-FILE.
+       01  TUR-REC.
+           02 TUR-ID       PIC 9(06).
+           02 TUR-NOTA1    PIC 9(02).
+           02 TUR-NOTA2    PIC 9(02).
+       FD  CLASS-REPORT-FILE.
+       01  CLR-LINHA       PIC X(80).
+       FD  CSV-REPORT-FILE.
+       01  CSV-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-MODO     PIC X(01) VALUE 'I'.
+       77 WRK-FS-TUR   PIC X(02) VALUE SPACES.
+       77 WRK-FS-CLR   PIC X(02) VALUE SPACES.
+       77 WRK-FS-CSV   PIC X(02) VALUE SPACES.
+       77 WRK-MODO-CSV PIC X(01) VALUE 'N'.
+       77 WRK-IDIOMA   PIC X(01) VALUE 'P'.
+       77 WRK-FIM-TUR  PIC X(01) VALUE 'N'.
+       77 WRK-QTD-ALUNOS    PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-APROVADO  PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-RECUP     PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-REPROV    PIC 9(06) VALUE ZEROS.
+       77 WRK-PCT-APROVADO  PIC ZZ9,99 VALUE ZEROS.
+       77 WRK-PCT-RECUP     PIC ZZ9,99 VALUE ZEROS.
+       77 WRK-PCT-REPROV    PIC ZZ9,99 VALUE ZEROS.
+       77 WRK-ID       PIC 9(06) VALUE ZEROS.
+       77 WRK-NOTA1    PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2    PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA    PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-ED PIC Z9,9    VALUE ZEROS.
+       77 WRK-STATUS   PIC X(11) VALUE SPACES.
+       77 WRK-STATUS-TRN PIC X(11) VALUE SPACES.
+       77 WRK-FS-TRN   PIC X(02) VALUE SPACES.
+       77 WRK-DATA-HOJE PIC 9(08) VALUE ZEROS.
+       77 WRK-QTD-DISC PIC 9(02) VALUE ZEROS.
+       77 WRK-IND-DISC PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA-POND PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESO PIC 9(04)V99 VALUE ZEROS.
+       01 WRK-DISCIPLINAS.
+           02 WRK-DISC OCCURS 10 TIMES.
+               03 WRK-DISC-NOTA PIC 9(02)V9.
+               03 WRK-DISC-PESO PIC 9(02)V9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           DISPLAY 'MODO (I-INTERATIVO / B-TURMA EM LOTE): '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           DISPLAY 'EXPORTAR RESULTADOS EM CSV (S/N): '.
+           ACCEPT WRK-MODO-CSV FROM CONSOLE.
+           DISPLAY 'IDIOMA DO STATUS (P-PORTUGUES / E-ENGLISH): '.
+           ACCEPT WRK-IDIOMA FROM CONSOLE.
+           IF WRK-MODO = 'B' OR WRK-MODO = 'b'
+               PERFORM 0200-PROCESSAR-TURMA
+           ELSE
+               PERFORM 0010-PROCESSAR-ALUNO
+           END-IF.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB08'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB08'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       COPY 'MSGSTAT.COB'
+           REPLACING ==PARA-NOME== BY ==0070-TRADUZIR-STATUS==.
+       0010-PROCESSAR-ALUNO.
+           PERFORM 0045-RECEBER-ID.
+           PERFORM 0050-RECEBER-NOTAS.
+           PERFORM 0060-CALCULAR-MEDIA-PONDERADA.
+           DISPLAY 'MEDIA ' WRK-MEDIA.
+               EVALUATE WRK-MEDIA
+                   WHEN 6 THRU 10
+                       MOVE 'APROVADO' TO WRK-STATUS
+                   WHEN 2 THRU 5,9
+                       MOVE 'RECUPERACAO' TO WRK-STATUS
+                   WHEN OTHER
+                       MOVE 'REPROVADO' TO WRK-STATUS
+               END-EVALUATE.
+           MOVE WRK-STATUS TO WRK-STATUS-TRN.
+           PERFORM 0070-TRADUZIR-STATUS.
+           DISPLAY WRK-STATUS.
+           PERFORM 0100-GRAVAR-TRANSCRICAO.
+       0050-RECEBER-NOTAS.
+           PERFORM 0048-RECEBER-QTD-DISC.
+           IF WRK-QTD-DISC = 0
+               MOVE 1 TO WRK-QTD-DISC
+           END-IF.
+           IF WRK-QTD-DISC > 10
+               MOVE 10 TO WRK-QTD-DISC
+           END-IF.
+           PERFORM VARYING WRK-IND-DISC FROM 1 BY 1
+                   UNTIL WRK-IND-DISC > WRK-QTD-DISC
+               PERFORM 0055-RECEBER-NOTA-DISC
+               PERFORM 0056-RECEBER-PESO-DISC
+           END-PERFORM.
+           MOVE WRK-DISC-NOTA(1) TO WRK-NOTA1.
+           IF WRK-QTD-DISC > 1
+               MOVE WRK-DISC-NOTA(2) TO WRK-NOTA2
+           ELSE
+               MOVE ZEROS TO WRK-NOTA2
+           END-IF.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0045-RECEBER-ID==,
+                     ==CAMPO-NOME== BY ==WRK-ID==,
+                     ==TEXTO-PROMPT== BY =='MATRICULA DO ALUNO: '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0048-RECEBER-QTD-DISC==,
+                     ==CAMPO-NOME== BY ==WRK-QTD-DISC==,
+                     ==TEXTO-PROMPT== BY
+                         =='QUANTIDADE DE DISCIPLINAS (MAX 10): '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0055-RECEBER-NOTA-DISC==,
+                     ==CAMPO-NOME== BY ==WRK-DISC-NOTA(WRK-IND-DISC)==,
+                     ==TEXTO-PROMPT== BY
+                         =='NOTA DA DISCIPLINA ' WRK-IND-DISC ': '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0056-RECEBER-PESO-DISC==,
+                     ==CAMPO-NOME== BY ==WRK-DISC-PESO(WRK-IND-DISC)==,
+                     ==TEXTO-PROMPT== BY
+                         =='PESO DA DISCIPLINA ' WRK-IND-DISC ': '==.
+       0060-CALCULAR-MEDIA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-POND WRK-SOMA-PESO.
+           PERFORM VARYING WRK-IND-DISC FROM 1 BY 1
+                   UNTIL WRK-IND-DISC > WRK-QTD-DISC
+               COMPUTE WRK-SOMA-POND = WRK-SOMA-POND +
+                   (WRK-DISC-NOTA(WRK-IND-DISC) *
+                    WRK-DISC-PESO(WRK-IND-DISC))
+               ADD WRK-DISC-PESO(WRK-IND-DISC) TO WRK-SOMA-PESO
+           END-PERFORM.
+           IF WRK-SOMA-PESO > 0
+               COMPUTE WRK-MEDIA = WRK-SOMA-POND / WRK-SOMA-PESO
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+       0100-GRAVAR-TRANSCRICAO.
+           OPEN EXTEND TRANSCRIPT-FILE.
+           IF WRK-FS-TRN NOT = '00'
+               OPEN OUTPUT TRANSCRIPT-FILE
+           END-IF.
+           MOVE WRK-ID TO TRN-ID.
+           MOVE WRK-NOTA1 TO TRN-NOTA1.
+           MOVE WRK-NOTA2 TO TRN-NOTA2.
+           MOVE WRK-MEDIA TO TRN-MEDIA.
+           MOVE WRK-STATUS-TRN TO TRN-STATUS.
+           WRITE TRN-REC.
+           CLOSE TRANSCRIPT-FILE.
+           IF WRK-MODO-CSV = 'S' OR WRK-MODO-CSV = 's'
+               PERFORM 0105-GRAVAR-CSV
+           END-IF.
+       0105-GRAVAR-CSV.
+           OPEN EXTEND CSV-REPORT-FILE.
+           IF WRK-FS-CSV NOT = '00'
+               OPEN OUTPUT CSV-REPORT-FILE
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           MOVE SPACES TO CSV-LINHA.
+           STRING WRK-ID ',' WRK-NOTA1 ',' WRK-NOTA2 ','
+                  WRK-MEDIA-ED ',' FUNCTION TRIM(WRK-STATUS)
+               DELIMITED BY SIZE INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+           CLOSE CSV-REPORT-FILE.
+       0200-PROCESSAR-TURMA.
+           MOVE ZEROS TO WRK-QTD-ALUNOS WRK-QTD-APROVADO
+               WRK-QTD-RECUP WRK-QTD-REPROV.
+           OPEN INPUT ROSTER-FILE.
+           OPEN OUTPUT CLASS-REPORT-FILE.
+           MOVE 'N' TO WRK-FIM-TUR.
+           PERFORM UNTIL WRK-FIM-TUR = 'Y'
+               READ ROSTER-FILE
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-TUR
+                   NOT AT END
+                       PERFORM 0210-AVALIAR-ALUNO-TURMA
+               END-READ
+           END-PERFORM.
+           PERFORM 0220-IMPRIMIR-RESUMO-TURMA.
+           CLOSE ROSTER-FILE CLASS-REPORT-FILE.
+      * TURMA NAO TRAZ PESO POR DISCIPLINA (SO TUR-NOTA1/2), ENTAO A
+      * MEDIA DO LOTE E SIMPLES (2 NOTAS IGUALMENTE PESADAS) E NAO
+      * PASSA POR 0060-CALCULAR-MEDIA-PONDERADA, QUE E PARA QTD-DISC
+      * VARIAVEL DO MODO INTERATIVO
+       0210-AVALIAR-ALUNO-TURMA.
+           MOVE TUR-NOTA1 TO WRK-NOTA1.
+           MOVE TUR-NOTA2 TO WRK-NOTA2.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           EVALUATE WRK-MEDIA
+               WHEN 6 THRU 10
+                   MOVE 'APROVADO' TO WRK-STATUS
+                   ADD 1 TO WRK-QTD-APROVADO
+               WHEN 2 THRU 5,9
+                   MOVE 'RECUPERACAO' TO WRK-STATUS
+                   ADD 1 TO WRK-QTD-RECUP
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-STATUS
+                   ADD 1 TO WRK-QTD-REPROV
+           END-EVALUATE.
+           ADD 1 TO WRK-QTD-ALUNOS.
+           MOVE TUR-ID TO WRK-ID.
+           MOVE WRK-STATUS TO WRK-STATUS-TRN.
+           PERFORM 0070-TRADUZIR-STATUS.
+           PERFORM 0100-GRAVAR-TRANSCRICAO.
+       0220-IMPRIMIR-RESUMO-TURMA.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-PCT-APROVADO ROUNDED =
+                   WRK-QTD-APROVADO * 100 / WRK-QTD-ALUNOS
+               COMPUTE WRK-PCT-RECUP ROUNDED =
+                   WRK-QTD-RECUP * 100 / WRK-QTD-ALUNOS
+               COMPUTE WRK-PCT-REPROV ROUNDED =
+                   WRK-QTD-REPROV * 100 / WRK-QTD-ALUNOS
+           END-IF.
+           MOVE SPACES TO CLR-LINHA.
+           STRING 'RESUMO DA TURMA - TOTAL DE ALUNOS: ' WRK-QTD-ALUNOS
+               DELIMITED BY SIZE INTO CLR-LINHA.
+           WRITE CLR-LINHA.
+           MOVE SPACES TO CLR-LINHA.
+           STRING 'APROVADOS....: ' WRK-QTD-APROVADO
+               ' (' WRK-PCT-APROVADO '%)'
+               DELIMITED BY SIZE INTO CLR-LINHA.
+           WRITE CLR-LINHA.
+           MOVE SPACES TO CLR-LINHA.
+           STRING 'RECUPERACAO..: ' WRK-QTD-RECUP
+               ' (' WRK-PCT-RECUP '%)'
+               DELIMITED BY SIZE INTO CLR-LINHA.
+           WRITE CLR-LINHA.
+           MOVE SPACES TO CLR-LINHA.
+           STRING 'REPROVADOS...: ' WRK-QTD-REPROV
+               ' (' WRK-PCT-REPROV '%)'
+               DELIMITED BY SIZE INTO CLR-LINHA.
+           WRITE CLR-LINHA.
+           MOVE SPACES TO CLR-LINHA.
+           STRING 'DATA DO LOTE:' WRK-DATA-HOJE
+               DELIMITED BY SIZE INTO CLR-LINHA.
+           WRITE CLR-LINHA.
