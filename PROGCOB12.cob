@@ -1,39 +1,162 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB12.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER 02 NOTAS, FAZER A MÉDIA E IMPRIMIR STATUS
-      * UTILIZAR COMANDOS IF/ELSE/ENDIF
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-       0200-PROCESSAR.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           DISPLAY 'MEDIA ' WRK-MEDIA.
-               IF WRK-MEDIA >= 6
-                   DISPLAY 'APROVADO'
-               ELSE
-                   IF WRK-MEDIA >=2
-                       DISPLAY 'RECUPERACAO'
-                   ELSE
-                       DISPLAY 'REPROVADO'
-                   END-IF
-               END-IF.
-       0300-FINALIZAR.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER 02 NOTAS, FAZER A MÉDIA E IMPRIMIR STATUS
+      * UTILIZAR COMANDOS IF/ELSE/ENDIF
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = PROCESSA TURMA DE GRADEIN EM LOTE -> GRADEOUT
+      * MANUTENCAO = GRAVA CHECKPOINT A CADA N ALUNOS P/ RESTART
+      * MANUTENCAO = RETOMADA ABRE GRADEOUT EM EXTEND, NAO TRUNCA O LOTE
+      * MANUTENCAO = REGISTRO DO CHECKPOINT NAO E REPROCESSADO NO RESTART
+      * MANUTENCAO = CHECKPOINT ZERADO NO FINAL NORMAL DE PROCESSAMENTO
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO 'GRADEIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRD.
+           SELECT GRADE-REPORT-FILE ASSIGN TO 'GRADEOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRO.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPT12'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKP.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+       01  GRD-REC.
+           02 GRD-ID       PIC 9(06).
+           02 GRD-NOTA1    PIC 9(02).
+           02 GRD-NOTA2    PIC 9(02).
+       FD  GRADE-REPORT-FILE.
+       01  GRO-LINHA       PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CKP-REC.
+           02 CKP-ID       PIC 9(06).
+           02 CKP-QTD      PIC 9(06).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-NOTA1      PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2      PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA      PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-ID         PIC 9(06) VALUE ZEROS.
+       77 WRK-STATUS     PIC X(11) VALUE SPACES.
+       77 WRK-FS-GRD     PIC X(02) VALUE SPACES.
+       77 WRK-FS-GRO     PIC X(02) VALUE SPACES.
+       77 WRK-FS-CKP     PIC X(02) VALUE SPACES.
+       77 WRK-FIM-GRD    PIC X(01) VALUE 'N'.
+       77 WRK-QTD-PROC   PIC 9(06) VALUE ZEROS.
+       77 WRK-INTERVALO-CKPT PIC 9(02) VALUE 5.
+       77 WRK-CKPT-ID    PIC 9(06) VALUE ZEROS.
+       77 WRK-RETOMAR    PIC X(01) VALUE 'N'.
+       77 WRK-PULANDO    PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0050-VERIFICAR-CHECKPOINT.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM UNTIL WRK-FIM-GRD = 'Y'
+               READ GRADE-FILE
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-GRD
+                   NOT AT END
+                       PERFORM 0150-APLICAR-RESTART
+                       IF WRK-PULANDO = 'N'
+                           PERFORM 0200-PROCESSAR
+                           PERFORM 0250-GRAVAR-CHECKPOINT
+                       END-IF
+                       IF WRK-PULANDO = 'U'
+                           MOVE 'N' TO WRK-PULANDO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB12'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB12'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0050-VERIFICAR-CHECKPOINT.
+           MOVE ZEROS TO WRK-CKPT-ID.
+           MOVE 'N' TO WRK-RETOMAR.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-CKP = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKP-ID TO WRK-CKPT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WRK-CKPT-ID > 0
+                   DISPLAY 'CHECKPOINT ENCONTRADO NO ALUNO ' WRK-CKPT-ID
+                   DISPLAY 'RETOMAR A PARTIR DO CHECKPOINT (S/N): '
+                   ACCEPT WRK-RETOMAR FROM CONSOLE
+               END-IF
+           END-IF.
+       0100-INICIALIZAR.
+           MOVE ZEROS TO WRK-QTD-PROC.
+           MOVE 'N' TO WRK-FIM-GRD.
+           IF WRK-RETOMAR = 'S' OR WRK-RETOMAR = 's'
+               MOVE 'S' TO WRK-PULANDO
+           ELSE
+               MOVE 'N' TO WRK-PULANDO
+           END-IF.
+           OPEN INPUT GRADE-FILE.
+           IF WRK-PULANDO = 'S'
+               OPEN EXTEND GRADE-REPORT-FILE
+               IF WRK-FS-GRO NOT = '00'
+                   OPEN OUTPUT GRADE-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GRADE-REPORT-FILE
+           END-IF.
+       0150-APLICAR-RESTART.
+           IF WRK-PULANDO = 'S'
+               IF GRD-ID = WRK-CKPT-ID
+                   MOVE 'U' TO WRK-PULANDO
+               END-IF
+           END-IF.
+       0200-PROCESSAR.
+           MOVE GRD-ID TO WRK-ID.
+           MOVE GRD-NOTA1 TO WRK-NOTA1.
+           MOVE GRD-NOTA2 TO WRK-NOTA2.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           IF WRK-MEDIA >= 6
+               MOVE 'APROVADO' TO WRK-STATUS
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-STATUS
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-STATUS
+               END-IF
+           END-IF.
+           MOVE SPACES TO GRO-LINHA.
+           STRING WRK-ID DELIMITED BY SIZE
+                  ' MEDIA:' WRK-MEDIA DELIMITED BY SIZE
+                  ' ' WRK-STATUS DELIMITED BY SIZE
+               INTO GRO-LINHA.
+           WRITE GRO-LINHA.
+           ADD 1 TO WRK-QTD-PROC.
+       0250-GRAVAR-CHECKPOINT.
+           IF FUNCTION MOD(WRK-QTD-PROC, WRK-INTERVALO-CKPT) = 0
+               MOVE WRK-ID TO CKP-ID
+               MOVE WRK-QTD-PROC TO CKP-QTD
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CKP-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0300-FINALIZAR.
+           CLOSE GRADE-FILE GRADE-REPORT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+           DISPLAY 'ALUNOS PROCESSADOS: ' WRK-QTD-PROC.
