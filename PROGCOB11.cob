@@ -1,30 +1,178 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGCOB09.
-      ******************************************************
-      * AREA DE COMENTARIOS - REMARKS
-      * OBJETIVO DO PROGRAMA = RECEBER LARGURA E COMPRIMENTO
-      * CALCULAR AREA
-      * AUTHOR: NATALIA WAZNY
-      * DATA : XX/XX/XXXX
-      ******************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-LARGURA           PIC 9(03)V99  VALUE ZEROS.
-       77 WRK-COMPRIMENTO       PIC 9(03)V99  VALUE ZEROS.
-       77 WRK-AREA              PIC 9(03)V99  VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'LARGURA: '.
-           ACCEPT WRK-LARGURA.
-           DISPLAY 'COMPRIMENTO: '.
-           ACCEPT WRK-COMPRIMENTO.
-           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-               COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-               DISPLAY 'AREA ' WRK-AREA
-           ELSE
-               DISPLAY 'FALTA ALGUMA INFORMACAO'
-           END-IF.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB11.
+      ******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * OBJETIVO DO PROGRAMA = RECEBER LARGURA E COMPRIMENTO
+      * CALCULAR AREA
+      * AUTHOR: NATALIA WAZNY
+      * DATA : XX/XX/XXXX
+      * MANUTENCAO = CALCULA CUSTO DO MATERIAL A PARTIR DO PRECO POR M2
+      * MANUTENCAO = MODO BATCH PROCESSA COMODOS DE ROOMFILE -> ROOMREL
+      * MANUTENCAO = ENTRADAS NUMERICAS VALIDADAS ANTES DO CALCULO
+      * MANUTENCAO = FORMATO NUMERICO BR/EUA NO LOTE VIA DECFMT.COB
+      * MANUTENCAO = ENTRADA INTERATIVA VIA TELA (SCREEN SECTION)
+      * MANUTENCAO = TOTAIS DO RODAPE DO LOTE PASSAM POR PIC EDITADO E
+      * DECFMT.COB, IGUAL AS LINHAS DE DETALHE
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOMS-FILE ASSIGN TO 'ROOMFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROM.
+           SELECT ROOM-REPORT-FILE ASSIGN TO 'ROOMREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RRL.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOMS-FILE.
+       01  ROM-REC.
+           02 ROM-LARGURA       PIC 9(03)V99.
+           02 ROM-COMPRIMENTO   PIC 9(03)V99.
+           02 ROM-PRECO         PIC 9(04)V99.
+       FD  ROOM-REPORT-FILE.
+       01  RRL-LINHA            PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-MODO              PIC X(01)     VALUE 'I'.
+       77 WRK-FS-ROM            PIC X(02)     VALUE SPACES.
+       77 WRK-FS-RRL            PIC X(02)     VALUE SPACES.
+       77 WRK-FIM-ROM           PIC X(01)     VALUE 'N'.
+       77 WRK-QTD-COMODOS       PIC 9(04)     VALUE ZEROS.
+       77 WRK-AREA-TOTAL        PIC 9(07)V99  VALUE ZEROS.
+       77 WRK-CUSTO-TOTAL       PIC 9(09)V99  VALUE ZEROS.
+       01 WRK-LINHA-ROM.
+           02 WRK-LR-LARGURA     PIC ZZ9,99.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-LR-COMPRIMENTO PIC ZZ9,99.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-LR-AREA        PIC ZZZ.ZZ9,99.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-LR-CUSTO       PIC ZZZ.ZZ9,99.
+       77 WRK-AT-ED             PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-CT-ED             PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LARGURA           PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-COMPRIMENTO       PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-AREA              PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-PRECO-M2          PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-CUSTO             PIC 9(07)V99  VALUE ZEROS.
+       77 WRK-FORMATO-NUM       PIC X(01)     VALUE 'B'.
+       SCREEN SECTION.
+       01  TELA-COMODO.
+           02 BLANK SCREEN.
+           02 LINE 01 COLUMN 01 VALUE 'CALCULO DE AREA E CUSTO'.
+           02 LINE 03 COLUMN 01 VALUE 'LARGURA: '.
+           02 LINE 03 COLUMN 11 PIC 9(03)V99 TO WRK-LARGURA.
+           02 LINE 04 COLUMN 01 VALUE 'COMPRIMENTO: '.
+           02 LINE 04 COLUMN 15 PIC 9(03)V99 TO WRK-COMPRIMENTO.
+           02 LINE 05 COLUMN 01 VALUE 'PRECO POR M2: '.
+           02 LINE 05 COLUMN 16 PIC 9(04)V99 TO WRK-PRECO-M2.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           DISPLAY 'MODO (I-INTERATIVO / B-LOTE DE COMODOS): '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           IF WRK-MODO = 'B' OR WRK-MODO = 'b'
+               PERFORM 0500-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-PROCESSAR-INTERATIVO
+           END-IF.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB11'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB11'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-PROCESSAR-INTERATIVO.
+           DISPLAY TELA-COMODO.
+           ACCEPT TELA-COMODO.
+           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+               COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
+               DISPLAY 'AREA ' WRK-AREA
+               COMPUTE WRK-CUSTO = WRK-AREA * WRK-PRECO-M2
+               DISPLAY 'CUSTO TOTAL DO MATERIAL ' WRK-CUSTO
+           ELSE
+               DISPLAY 'FALTA ALGUMA INFORMACAO'
+           END-IF.
+       0500-PROCESSAR-LOTE.
+           DISPLAY 'FORMATO NUMERICO (B-BRASIL , / U-EUA .): '.
+           ACCEPT WRK-FORMATO-NUM FROM CONSOLE.
+           MOVE ZEROS TO WRK-QTD-COMODOS WRK-AREA-TOTAL WRK-CUSTO-TOTAL.
+           OPEN INPUT ROOMS-FILE.
+           OPEN OUTPUT ROOM-REPORT-FILE.
+           MOVE 'LARGURA  COMPRIMENTO  AREA          CUSTO'
+               TO RRL-LINHA.
+           WRITE RRL-LINHA.
+           MOVE 'N' TO WRK-FIM-ROM.
+           PERFORM UNTIL WRK-FIM-ROM = 'Y'
+               READ ROOMS-FILE
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-ROM
+                   NOT AT END
+                       PERFORM 0510-PROCESSAR-COMODO
+               END-READ
+           END-PERFORM.
+           MOVE SPACES TO RRL-LINHA.
+           WRITE RRL-LINHA.
+           MOVE SPACES TO RRL-LINHA.
+           STRING 'TOTAL DE COMODOS: ' WRK-QTD-COMODOS
+               DELIMITED BY SIZE INTO RRL-LINHA.
+           WRITE RRL-LINHA.
+           MOVE WRK-AREA-TOTAL TO WRK-AT-ED.
+           PERFORM 0524-CONVERTER-AREA-TOTAL.
+           MOVE SPACES TO RRL-LINHA.
+           STRING 'AREA TOTAL: ' WRK-AT-ED
+               DELIMITED BY SIZE INTO RRL-LINHA.
+           WRITE RRL-LINHA.
+           MOVE WRK-CUSTO-TOTAL TO WRK-CT-ED.
+           PERFORM 0525-CONVERTER-CUSTO-TOTAL.
+           MOVE SPACES TO RRL-LINHA.
+           STRING 'CUSTO TOTAL: ' WRK-CT-ED
+               DELIMITED BY SIZE INTO RRL-LINHA.
+           WRITE RRL-LINHA.
+           CLOSE ROOMS-FILE ROOM-REPORT-FILE.
+       0510-PROCESSAR-COMODO.
+           MOVE ROM-LARGURA TO WRK-LARGURA.
+           MOVE ROM-COMPRIMENTO TO WRK-COMPRIMENTO.
+           MOVE ROM-PRECO TO WRK-PRECO-M2.
+           COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO.
+           COMPUTE WRK-CUSTO = WRK-AREA * WRK-PRECO-M2.
+           MOVE WRK-LARGURA TO WRK-LR-LARGURA.
+           MOVE WRK-COMPRIMENTO TO WRK-LR-COMPRIMENTO.
+           MOVE WRK-AREA TO WRK-LR-AREA.
+           MOVE WRK-CUSTO TO WRK-LR-CUSTO.
+           PERFORM 0520-CONVERTER-LARGURA.
+           PERFORM 0521-CONVERTER-COMPRIMENTO.
+           PERFORM 0522-CONVERTER-AREA.
+           PERFORM 0523-CONVERTER-CUSTO.
+           WRITE RRL-LINHA FROM WRK-LINHA-ROM.
+           ADD 1 TO WRK-QTD-COMODOS.
+           ADD WRK-AREA TO WRK-AREA-TOTAL.
+           ADD WRK-CUSTO TO WRK-CUSTO-TOTAL.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0520-CONVERTER-LARGURA==,
+                     ==CAMPO-NOME== BY ==WRK-LR-LARGURA==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0521-CONVERTER-COMPRIMENTO==,
+                     ==CAMPO-NOME== BY ==WRK-LR-COMPRIMENTO==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0522-CONVERTER-AREA==,
+                     ==CAMPO-NOME== BY ==WRK-LR-AREA==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0523-CONVERTER-CUSTO==,
+                     ==CAMPO-NOME== BY ==WRK-LR-CUSTO==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0524-CONVERTER-AREA-TOTAL==,
+                     ==CAMPO-NOME== BY ==WRK-AT-ED==.
+       COPY 'DECFMT.COB'
+           REPLACING ==PARA-NOME== BY ==0525-CONVERTER-CUSTO-TOTAL==,
+                     ==CAMPO-NOME== BY ==WRK-CT-ED==.
