@@ -1,39 +1,214 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB05.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = OPERADORES ARITMETICOS
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1  PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2  PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '======================'.
-           DISPLAY 'NUMERO1..' WRK-NUM1.
-           DISPLAY 'NUMERO2..' WRK-NUM2.
-      *************SOMA
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-           DISPLAY 'SOMA.. ' WRK-RESUL.
-      *************SUBTRAÇÃO
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'SUBTRACAO.. ' WRK-RESUL.
-      *************DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-           REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO.. ' WRK-RESUL.
-           DISPLAY 'RESTO.. ' WRK-RESTO.
-      *************MULTIPLICACAO
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'MULTIPLICACAO.. ' WRK-RESUL.
-      *************COMPUTE
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
-           DISPLAY 'MEDIA.. ' WRK-RESUL.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB05.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = OPERADORES ARITMETICOS
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = MODO BATCH OPCIONAL SOBRE ARQUIVO DE PARES ARITRAN,
+      * GERANDO RELATORIO PAGINADO ARIREL COM TOTAIS GERAIS
+      * MANUTENCAO = WRK-NUM1/WRK-NUM2 VALIDADOS COMO NUMERICOS
+      * MANUTENCAO = CABECALHO DO RELATORIO PADRONIZADO VIA RELHEAD.COB
+      * MANUTENCAO = WRK-RESUL ZERADO NO INICIO DO MODO INTERATIVO
+      * MANUTENCAO = TOTAL DE SUBTRACOES EDITADO ANTES DE IR PRO RODAPE
+      * MANUTENCAO = RODAPE DO LOTE GRAVA DATA PARA CHECAGEM NO PROGCOB18
+      * MANUTENCAO = WRK-RESUL PASSOU A SER SINALIZADO (SUBTRACAO COM
+      * NUM1 < NUM2 NAO PODE PERDER O SINAL)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO 'ARITRAN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRAN.
+           SELECT REPORT-FILE ASSIGN TO 'ARIREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-REC.
+           02 TRAN-NUM1 PIC 9(02).
+           02 TRAN-NUM2 PIC 9(02).
+       FD  REPORT-FILE.
+       01  REL-LINHA    PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-MODO      PIC X(01) VALUE 'I'.
+       77 WRK-NUM1      PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM2      PIC 9(02) VALUE ZEROS.
+       77 WRK-RESUL     PIC S9(04) VALUE ZEROS.
+       77 WRK-RESTO     PIC 9(02) VALUE ZEROS.
+       77 WRK-MODO-DIV  PIC X(01) VALUE 'T'.
+       77 WRK-RESUL-DEC PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-FS-TRAN   PIC X(02) VALUE SPACES.
+       77 WRK-FS-REL    PIC X(02) VALUE SPACES.
+       77 WRK-FIM-TRAN  PIC X(01) VALUE 'N'.
+       77 WRK-PAGINA    PIC 9(04) VALUE ZEROS.
+       77 WRK-LINHAS-PAG PIC 9(02) VALUE ZEROS.
+       77 WRK-QTD-REG   PIC 9(06) VALUE ZEROS.
+       77 WRK-DATA-HOJE PIC 9(08) VALUE ZEROS.
+       77 WRK-TOT-SOMA  PIC 9(08) VALUE ZEROS.
+       77 WRK-TOT-SUB   PIC S9(08) VALUE ZEROS.
+       77 WRK-TOT-MULT  PIC 9(08) VALUE ZEROS.
+       77 WRK-TOT-SUB-ED PIC -ZZZZZZZ9 VALUE ZEROS.
+       01 WRK-LINHA-DET.
+           02 WRK-LD-N1    PIC Z9.
+           02 FILLER       PIC X(04) VALUE ' E '.
+           02 WRK-LD-N2    PIC Z9.
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 WRK-LD-SOMA  PIC ZZZ9.
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 WRK-LD-SUB   PIC -ZZ9.
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 WRK-LD-DIV   PIC ZZZ9.
+           02 FILLER       PIC X(01) VALUE SPACES.
+           02 WRK-LD-RESTO PIC Z9.
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 WRK-LD-MULT  PIC ZZZZ9.
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 WRK-LD-MEDIA PIC ZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           DISPLAY 'MODO (I-INTERATIVO / B-BATCH): '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           IF WRK-MODO = 'B' OR WRK-MODO = 'b'
+               PERFORM 0500-PROCESSAR-BATCH
+           ELSE
+               PERFORM 0100-PROCESSAR-INTERATIVO
+           END-IF.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB05'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB05'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-PROCESSAR-INTERATIVO.
+           MOVE ZEROS TO WRK-RESUL WRK-RESUL-DEC.
+           PERFORM 0105-RECEBER-NUM1.
+           PERFORM 0106-RECEBER-NUM2.
+           DISPLAY '======================'.
+           DISPLAY 'NUMERO1..' WRK-NUM1.
+           DISPLAY 'NUMERO2..' WRK-NUM2.
+      *************SOMA
+           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
+           DISPLAY 'SOMA.. ' WRK-RESUL.
+      *************SUBTRAÇÃO
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
+           DISPLAY 'SUBTRACAO.. ' WRK-RESUL.
+      *************DIVISAO
+           DISPLAY 'MODO DE DIVISAO (R-ARREDONDAR / T-TRUNCAR): '.
+           ACCEPT WRK-MODO-DIV FROM CONSOLE.
+           IF WRK-MODO-DIV = 'R' OR WRK-MODO-DIV = 'r'
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL-DEC ROUNDED
+               DISPLAY 'DIVISAO (ARREDONDADA).. ' WRK-RESUL-DEC
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+               DISPLAY 'DIVISAO.. ' WRK-RESUL
+               DISPLAY 'RESTO.. ' WRK-RESTO
+           END-IF.
+      *************MULTIPLICACAO
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+           DISPLAY 'MULTIPLICACAO.. ' WRK-RESUL.
+      *************COMPUTE
+           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
+           DISPLAY 'MEDIA.. ' WRK-RESUL.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0105-RECEBER-NUM1==,
+                     ==CAMPO-NOME== BY ==WRK-NUM1==,
+                     ==TEXTO-PROMPT== BY =='PRIMEIRO NUMERO: '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0106-RECEBER-NUM2==,
+                     ==CAMPO-NOME== BY ==WRK-NUM2==,
+                     ==TEXTO-PROMPT== BY =='SEGUNDO NUMERO: '==.
+       0500-PROCESSAR-BATCH.
+           OPEN INPUT TRAN-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE ZEROS TO WRK-PAGINA WRK-QTD-REG
+               WRK-TOT-SOMA WRK-TOT-SUB WRK-TOT-MULT.
+           PERFORM 0600-IMPRIMIR-CABECALHO.
+           MOVE 'N' TO WRK-FIM-TRAN.
+           PERFORM UNTIL WRK-FIM-TRAN = 'Y'
+               READ TRAN-FILE
+                   AT END
+                       MOVE 'Y' TO WRK-FIM-TRAN
+                   NOT AT END
+                       PERFORM 0700-PROCESSAR-LINHA
+               END-READ
+           END-PERFORM.
+           PERFORM 0800-IMPRIMIR-RODAPE.
+           CLOSE TRAN-FILE REPORT-FILE.
+       0600-IMPRIMIR-CABECALHO.
+           MOVE ZEROS TO WRK-LINHAS-PAG.
+           PERFORM 0610-GERAR-CABECALHO-PADRAO.
+           MOVE 'NUM1  NUM2  SOMA  SUB   DIV RESTO  MULT  MEDIA'
+               TO REL-LINHA.
+           WRITE REL-LINHA.
+       COPY 'RELHEAD.COB'
+           REPLACING ==PARA-NOME== BY ==0610-GERAR-CABECALHO-PADRAO==,
+                     ==LINHA-NOME== BY ==REL-LINHA==,
+                     ==TITULO-PROGRAMA== BY
+                         =='RELATORIO DE OPERACOES ARITMETICAS'==,
+                     ==PAGINA-NOME== BY ==WRK-PAGINA==,
+                     ==DATA-NOME== BY ==WRK-DATA-HOJE==.
+       0700-PROCESSAR-LINHA.
+           MOVE TRAN-NUM1 TO WRK-NUM1.
+           MOVE TRAN-NUM2 TO WRK-NUM2.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-LD-SOMA.
+           ADD WRK-RESUL TO WRK-TOT-SOMA.
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-LD-SUB.
+           ADD WRK-RESUL TO WRK-TOT-SUB.
+           IF WRK-NUM2 NOT = 0
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+           ELSE
+               MOVE ZEROS TO WRK-RESUL WRK-RESTO
+           END-IF.
+           MOVE WRK-RESUL TO WRK-LD-DIV.
+           MOVE WRK-RESTO TO WRK-LD-RESTO.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-LD-MULT.
+           ADD WRK-RESUL TO WRK-TOT-MULT.
+           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
+           MOVE WRK-RESUL TO WRK-LD-MEDIA.
+           MOVE WRK-NUM1 TO WRK-LD-N1.
+           MOVE WRK-NUM2 TO WRK-LD-N2.
+           WRITE REL-LINHA FROM WRK-LINHA-DET.
+           ADD 1 TO WRK-LINHAS-PAG WRK-QTD-REG.
+           IF WRK-LINHAS-PAG >= 10
+               PERFORM 0600-IMPRIMIR-CABECALHO
+           END-IF.
+       0800-IMPRIMIR-RODAPE.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'TOTAL DE REGISTROS......: ' WRK-QTD-REG
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'SOMA GERAL DAS SOMAS.....: ' WRK-TOT-SOMA
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           MOVE WRK-TOT-SUB TO WRK-TOT-SUB-ED.
+           STRING 'SOMA GERAL DAS SUBTRACOES: ' WRK-TOT-SUB-ED
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'SOMA GERAL DAS MULTIPLICACOES: ' WRK-TOT-MULT
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING 'DATA DO LOTE:' WRK-DATA-HOJE
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
