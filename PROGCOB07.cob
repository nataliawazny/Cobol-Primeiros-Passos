@@ -1,31 +1,179 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
-      ****************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = NATALIA WAZNY
-      * OBJETIVO = RECEBER 02 NOTAS, FAZER A MÉDIA E IMPRIMIR STATUS
-      * UTILIZAR COMANDOS IF/ELSE/ENDIF
-      * DATA = XX/XX/XXXX
-      ****************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           DISPLAY 'MEDIA ' WRK-MEDIA.
-               IF WRK-MEDIA >= 6
-                   DISPLAY 'APROVADO'
-               ELSE
-                   IF WRK-MEDIA >=2
-                       DISPLAY 'RECUPERACAO'
-                   ELSE
-                       DISPLAY 'REPROVADO'
-                   END-IF
-               END-IF.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB07.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = RECEBER 02 NOTAS, FAZER A MÉDIA E IMPRIMIR STATUS
+      * UTILIZAR COMANDOS IF/ELSE/ENDIF
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = GRAVA CADA VERIFICACAO EM TRANSCRIPT-FILE POR ALUNO
+      * MANUTENCAO = ENTRADAS NUMERICAS VALIDADAS ANTES DO CALCULO
+      * MANUTENCAO = EXPORTACAO OPCIONAL DO RESULTADO EM CSV (GRADECSV)
+      * MANUTENCAO = STATUS BILINGUE PT/EN VIA MSGSTAT.COB
+      * MANUTENCAO = TRANSCRIPT-FILE/GRADECSV CONTINUAM COM 2 COLUNAS DE
+      * NOTA (TRN-NOTA1/2) POR COMPATIBILIDADE COM PROGCOB19; A MEDIA
+      * PONDERADA (TRN-MEDIA) JA REFLETE TODAS AS DISCIPLINAS DIGITADAS
+      * MANUTENCAO = MEDIA EDITADA (PONTO DECIMAL) ANTES DE IR PRO CSV
+      * MANUTENCAO = WRK-STATUS-TRN GUARDA O STATUS EM PORTUGUES ANTES DA
+      * TRADUCAO BILINGUE, PARA TRN-STATUS SEMPRE FICAR EM PORTUGUES NO
+      * TRANSCRIPT-FILE (PROGCOB19 CLASSIFICA O HISTOGRAMA POR ESSE VALOR)
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO 'TRANSCPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRN.
+           SELECT CSV-REPORT-FILE ASSIGN TO 'GRADECSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CSV.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRIPT-FILE.
+       01  TRN-REC.
+           02 TRN-ID       PIC 9(06).
+           02 TRN-NOTA1    PIC 9(02).
+           02 TRN-NOTA2    PIC 9(02).
+           02 TRN-MEDIA    PIC 9(02)V9.
+           02 TRN-STATUS   PIC X(11).
+       FD  CSV-REPORT-FILE.
+       01  CSV-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-FS-CSV   PIC X(02) VALUE SPACES.
+       77 WRK-MODO-CSV PIC X(01) VALUE 'N'.
+       77 WRK-IDIOMA   PIC X(01) VALUE 'P'.
+       77 WRK-ID       PIC 9(06) VALUE ZEROS.
+       77 WRK-NOTA1    PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2    PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA    PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-ED PIC Z9.9    VALUE ZEROS.
+       77 WRK-STATUS   PIC X(11) VALUE SPACES.
+       77 WRK-STATUS-TRN PIC X(11) VALUE SPACES.
+       77 WRK-FS-TRN   PIC X(02) VALUE SPACES.
+       77 WRK-QTD-DISC PIC 9(02) VALUE ZEROS.
+       77 WRK-IND-DISC PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA-POND PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESO PIC 9(04)V99 VALUE ZEROS.
+       01 WRK-DISCIPLINAS.
+           02 WRK-DISC OCCURS 10 TIMES.
+               03 WRK-DISC-NOTA PIC 9(02)V9.
+               03 WRK-DISC-PESO PIC 9(02)V9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0045-RECEBER-ID.
+           PERFORM 0050-RECEBER-NOTAS.
+           PERFORM 0060-CALCULAR-MEDIA-PONDERADA.
+           DISPLAY 'MEDIA ' WRK-MEDIA.
+               IF WRK-MEDIA >= 6
+                   MOVE 'APROVADO' TO WRK-STATUS
+               ELSE
+                   IF WRK-MEDIA >=2
+                       MOVE 'RECUPERACAO' TO WRK-STATUS
+                   ELSE
+                       MOVE 'REPROVADO' TO WRK-STATUS
+                   END-IF
+               END-IF.
+           MOVE WRK-STATUS TO WRK-STATUS-TRN.
+           DISPLAY 'IDIOMA DO STATUS (P-PORTUGUES / E-ENGLISH): '.
+           ACCEPT WRK-IDIOMA FROM CONSOLE.
+           PERFORM 0070-TRADUZIR-STATUS.
+           DISPLAY WRK-STATUS.
+           PERFORM 0100-GRAVAR-TRANSCRICAO.
+           DISPLAY 'EXPORTAR RESULTADO EM CSV (S/N): '.
+           ACCEPT WRK-MODO-CSV FROM CONSOLE.
+           IF WRK-MODO-CSV = 'S' OR WRK-MODO-CSV = 's'
+               PERFORM 0105-GRAVAR-CSV
+           END-IF.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB07'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB07'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       COPY 'MSGSTAT.COB'
+           REPLACING ==PARA-NOME== BY ==0070-TRADUZIR-STATUS==.
+       0050-RECEBER-NOTAS.
+           PERFORM 0048-RECEBER-QTD-DISC.
+           IF WRK-QTD-DISC = 0
+               MOVE 1 TO WRK-QTD-DISC
+           END-IF.
+           IF WRK-QTD-DISC > 10
+               MOVE 10 TO WRK-QTD-DISC
+           END-IF.
+           PERFORM VARYING WRK-IND-DISC FROM 1 BY 1
+                   UNTIL WRK-IND-DISC > WRK-QTD-DISC
+               PERFORM 0055-RECEBER-NOTA-DISC
+               PERFORM 0056-RECEBER-PESO-DISC
+           END-PERFORM.
+           MOVE WRK-DISC-NOTA(1) TO WRK-NOTA1.
+           IF WRK-QTD-DISC > 1
+               MOVE WRK-DISC-NOTA(2) TO WRK-NOTA2
+           ELSE
+               MOVE ZEROS TO WRK-NOTA2
+           END-IF.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0045-RECEBER-ID==,
+                     ==CAMPO-NOME== BY ==WRK-ID==,
+                     ==TEXTO-PROMPT== BY =='MATRICULA DO ALUNO: '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0048-RECEBER-QTD-DISC==,
+                     ==CAMPO-NOME== BY ==WRK-QTD-DISC==,
+                     ==TEXTO-PROMPT== BY
+                         =='QUANTIDADE DE DISCIPLINAS (MAX 10): '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0055-RECEBER-NOTA-DISC==,
+                     ==CAMPO-NOME== BY ==WRK-DISC-NOTA(WRK-IND-DISC)==,
+                     ==TEXTO-PROMPT== BY
+                         =='NOTA DA DISCIPLINA ' WRK-IND-DISC ': '==.
+       COPY 'VALNUM.COB'
+           REPLACING ==PARA-NOME== BY ==0056-RECEBER-PESO-DISC==,
+                     ==CAMPO-NOME== BY ==WRK-DISC-PESO(WRK-IND-DISC)==,
+                     ==TEXTO-PROMPT== BY
+                         =='PESO DA DISCIPLINA ' WRK-IND-DISC ': '==.
+       0060-CALCULAR-MEDIA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-POND WRK-SOMA-PESO.
+           PERFORM VARYING WRK-IND-DISC FROM 1 BY 1
+                   UNTIL WRK-IND-DISC > WRK-QTD-DISC
+               COMPUTE WRK-SOMA-POND = WRK-SOMA-POND +
+                   (WRK-DISC-NOTA(WRK-IND-DISC) *
+                    WRK-DISC-PESO(WRK-IND-DISC))
+               ADD WRK-DISC-PESO(WRK-IND-DISC) TO WRK-SOMA-PESO
+           END-PERFORM.
+           IF WRK-SOMA-PESO > 0
+               COMPUTE WRK-MEDIA = WRK-SOMA-POND / WRK-SOMA-PESO
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA
+           END-IF.
+       0100-GRAVAR-TRANSCRICAO.
+           OPEN EXTEND TRANSCRIPT-FILE.
+           IF WRK-FS-TRN NOT = '00'
+               OPEN OUTPUT TRANSCRIPT-FILE
+           END-IF.
+           MOVE WRK-ID TO TRN-ID.
+           MOVE WRK-NOTA1 TO TRN-NOTA1.
+           MOVE WRK-NOTA2 TO TRN-NOTA2.
+           MOVE WRK-MEDIA TO TRN-MEDIA.
+           MOVE WRK-STATUS-TRN TO TRN-STATUS.
+           WRITE TRN-REC.
+           CLOSE TRANSCRIPT-FILE.
+       0105-GRAVAR-CSV.
+           OPEN EXTEND CSV-REPORT-FILE.
+           IF WRK-FS-CSV NOT = '00'
+               OPEN OUTPUT CSV-REPORT-FILE
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           MOVE SPACES TO CSV-LINHA.
+           STRING WRK-ID ',' WRK-NOTA1 ',' WRK-NOTA2 ','
+                  WRK-MEDIA-ED ',' FUNCTION TRIM(WRK-STATUS)
+               DELIMITED BY SIZE INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+           CLOSE CSV-REPORT-FILE.
