@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB17.
+      ****************************************
+      * AREA DE COMENTÁRIOS - REMARKS
+      * AUTHOR = NATALIA WAZNY
+      * OBJETIVO = CONSOLIDAR OS RESUMOS DIARIOS DE VENDAS DE UM MES
+      * LE SALESSUM (GRAVADO POR PROGCOB15) E GERA FECHAMENTO MENSAL
+      * DATA = XX/XX/XXXX
+      * MANUTENCAO = SALESSUM AUSENTE NAO INTERROMPE O FECHAMENTO
+      * MANUTENCAO = VALORES DO RODAPE EDITADOS (PONTO DECIMAL) ANTES DE
+      * IR PRO MONTHREL
+      ****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-SUMMARY-FILE ASSIGN TO 'SALESSUM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SUM.
+           SELECT MONTHLY-REPORT-FILE ASSIGN TO 'MONTHREL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MRL.
+       COPY 'RLOGSEL.COB'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-SUMMARY-FILE.
+       01  SUM-REC.
+           02 SUM-DATA     PIC 9(08).
+           02 SUM-QTD      PIC 9(06).
+           02 SUM-ACUM     PIC 9(09)V99.
+           02 SUM-MEDIA    PIC 9(07)V99.
+       FD  MONTHLY-REPORT-FILE.
+       01  MRL-LINHA       PIC X(80).
+       COPY 'RLOGFD.COB'.
+       WORKING-STORAGE SECTION.
+       COPY 'RLOGWS.COB'.
+       77 WRK-MES-REF        PIC 9(06) VALUE ZEROS.
+       77 WRK-ANOMES-DIA     PIC 9(06) VALUE ZEROS.
+       77 WRK-FS-SUM         PIC X(02) VALUE SPACES.
+       77 WRK-FS-MRL         PIC X(02) VALUE SPACES.
+       77 WRK-FIM-SUM        PIC X(01) VALUE 'N'.
+       77 WRK-MES-QTD-DIAS   PIC 9(04) VALUE ZEROS.
+       77 WRK-MES-QTD-VENDAS PIC 9(09) VALUE ZEROS.
+       77 WRK-MES-TOTAL      PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-MEDIA-DIARIA   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-MEDIA-VENDA    PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-MES-TOTAL-ED   PIC Z(10)9.99 VALUE ZEROS.
+       77 WRK-MEDIA-DIARIA-ED PIC Z(08)9.99 VALUE ZEROS.
+       77 WRK-MEDIA-VENDA-ED  PIC Z(06)9.99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0900-REGISTRAR-INICIO.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0910-REGISTRAR-FIM.
+           GOBACK.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0900-REGISTRAR-INICIO==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB17'==,
+                     ==STATUS-EXEC== BY =='INICIO'==.
+       COPY 'RUNLOG.COB'
+           REPLACING ==PARA-NOME== BY ==0910-REGISTRAR-FIM==,
+                     ==NOME-PROGRAMA== BY =='PROGCOB17'==,
+                     ==STATUS-EXEC== BY =='FIM'==.
+       0100-INICIALIZAR.
+           DISPLAY 'MES DE REFERENCIA (AAAAMM): '.
+           ACCEPT WRK-MES-REF FROM CONSOLE.
+           MOVE ZEROS TO WRK-MES-QTD-DIAS WRK-MES-QTD-VENDAS
+               WRK-MES-TOTAL.
+           MOVE 'N' TO WRK-FIM-SUM.
+           OPEN INPUT SALES-SUMMARY-FILE.
+       0200-PROCESSAR.
+           IF WRK-FS-SUM = '00'
+               PERFORM UNTIL WRK-FIM-SUM = 'Y'
+                   READ SALES-SUMMARY-FILE
+                       AT END
+                           MOVE 'Y' TO WRK-FIM-SUM
+                       NOT AT END
+                           MOVE SUM-DATA(1:6) TO WRK-ANOMES-DIA
+                           IF WRK-ANOMES-DIA = WRK-MES-REF
+                               ADD 1 TO WRK-MES-QTD-DIAS
+                               ADD SUM-QTD TO WRK-MES-QTD-VENDAS
+                               ADD SUM-ACUM TO WRK-MES-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-SUMMARY-FILE
+           ELSE
+               DISPLAY 'SALESSUM INDISPONIVEL - NENHUM DIA DE VENDAS'
+           END-IF.
+       0300-FINALIZAR.
+           IF WRK-MES-QTD-DIAS > 0
+               COMPUTE WRK-MEDIA-DIARIA =
+                   WRK-MES-TOTAL / WRK-MES-QTD-DIAS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA-DIARIA
+           END-IF.
+           IF WRK-MES-QTD-VENDAS > 0
+               COMPUTE WRK-MEDIA-VENDA =
+                   WRK-MES-TOTAL / WRK-MES-QTD-VENDAS
+           ELSE
+               MOVE ZEROS TO WRK-MEDIA-VENDA
+           END-IF.
+           DISPLAY 'FECHAMENTO DO MES: ' WRK-MES-REF.
+           DISPLAY 'DIAS COM MOVIMENTO: ' WRK-MES-QTD-DIAS.
+           DISPLAY 'TOTAL DE VENDAS: ' WRK-MES-QTD-VENDAS.
+           DISPLAY 'VALOR TOTAL DO MES: ' WRK-MES-TOTAL.
+           DISPLAY 'MEDIA DIARIA: ' WRK-MEDIA-DIARIA.
+           DISPLAY 'MEDIA POR VENDA: ' WRK-MEDIA-VENDA.
+           MOVE WRK-MES-TOTAL TO WRK-MES-TOTAL-ED.
+           MOVE WRK-MEDIA-DIARIA TO WRK-MEDIA-DIARIA-ED.
+           MOVE WRK-MEDIA-VENDA TO WRK-MEDIA-VENDA-ED.
+           OPEN OUTPUT MONTHLY-REPORT-FILE.
+           MOVE SPACES TO MRL-LINHA.
+           STRING 'FECHAMENTO DO MES: ' WRK-MES-REF
+               DELIMITED BY SIZE INTO MRL-LINHA.
+           WRITE MRL-LINHA.
+           MOVE SPACES TO MRL-LINHA.
+           STRING 'DIAS COM MOVIMENTO: ' WRK-MES-QTD-DIAS
+               DELIMITED BY SIZE INTO MRL-LINHA.
+           WRITE MRL-LINHA.
+           MOVE SPACES TO MRL-LINHA.
+           STRING 'TOTAL DE VENDAS: ' WRK-MES-QTD-VENDAS
+               DELIMITED BY SIZE INTO MRL-LINHA.
+           WRITE MRL-LINHA.
+           MOVE SPACES TO MRL-LINHA.
+           STRING 'VALOR TOTAL DO MES: ' WRK-MES-TOTAL-ED
+               DELIMITED BY SIZE INTO MRL-LINHA.
+           WRITE MRL-LINHA.
+           MOVE SPACES TO MRL-LINHA.
+           STRING 'MEDIA DIARIA: ' WRK-MEDIA-DIARIA-ED
+               DELIMITED BY SIZE INTO MRL-LINHA.
+           WRITE MRL-LINHA.
+           MOVE SPACES TO MRL-LINHA.
+           STRING 'MEDIA POR VENDA: ' WRK-MEDIA-VENDA-ED
+               DELIMITED BY SIZE INTO MRL-LINHA.
+           WRITE MRL-LINHA.
+           CLOSE MONTHLY-REPORT-FILE.
